@@ -0,0 +1,13 @@
+      * VAL-REC - CAMPRES.DAT VALIDATED RESERVATION RECORD LAYOUT
+       01 VAL-REC.
+           05 O-CCTYPE           PIC X(16).
+           05 O-CAMPGROUND       PIC X(11).
+           05 O-SITE             PIC X(3).
+           05 O-DATE             PIC X(8).
+           05 O-END-DATE         PIC 9(8).
+           05 O-LEN-STAY         PIC X(2).
+           05 O-NAME             PIC X(27).
+           05 O-AMT              PIC S9(3)V99 SIGN LEADING SEPARATE.
+           05 O-CCNUM            PIC X(19).
+           05 O-CCEXP            PIC X(8).
+           05 FILLER             PIC X(28).
