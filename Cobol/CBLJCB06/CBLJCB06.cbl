@@ -17,6 +17,35 @@
 			   ASSIGN TO 'C:\COBOLFA23\CBLJCB06\CBLSMRY.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
 
+	   SELECT SLM-ACCUM-FILE
+		   ASSIGN TO 'C:\COBOLFA23\CBLJCB06\SLMACCUM.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-SLM-ACC-FILE-STATUS.
+
+	   SELECT FUR-ACCUM-FILE
+		   ASSIGN TO 'C:\COBOLFA23\CBLJCB06\FURACCUM.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-FUR-ACC-FILE-STATUS.
+
+	   SELECT ACC-CTL-FILE
+		   ASSIGN TO 'C:\COBOLFA23\CBLJCB06\ACCUMCTL.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-ACC-CTL-FILE-STATUS.
+
+	   SELECT SLM-MASTER
+		   ASSIGN TO 'C:\COBOLFA23\CBLJCB06\SLMMAST.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-SLM-MST-FILE-STATUS.
+
+	   SELECT EXCEPT-OUT
+		   ASSIGN TO 'C:\COBOLFA23\CBLJCB06\EXCEPT.PRT'
+			   ORGANIZATION IS RECORD SEQUENTIAL.
+
+	   SELECT FURN-CAT-MASTER
+		   ASSIGN TO 'C:\COBOLFA23\CBLJCB06\FURNCAT.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-FURN-CAT-FILE-STATUS.
+
 	   FILE SECTION.
 	   FD SALESFILE
 	   LABEL RECORD IS STANDARD
@@ -41,36 +70,170 @@
 
 	   01 SUMMARY-REC               PIC X(132).
 
+      *    MONTH-TO-DATE/YEAR-TO-DATE CARRY-FORWARD FILES (SEE
+      *    1200/1210/1220-LOAD-... AND 4300-WRITE-ACCUMULATORS) - EACH
+      *    RUN LOADS THE PRIOR TOTALS, ADDS THIS WEEK'S FURN.DAT
+      *    ACTIVITY, AND REWRITES THE WHOLE FILE AT CLOSING.
+	   FD SLM-ACCUM-FILE
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS SLM-ACC-REC
+	   RECORD CONTAINS 26 CHARACTERS.
+
+	   01 SLM-ACC-REC.
+	       05 SA-SLM-NUM        PIC 99.
+	       05 SA-MTD-AMT        PIC S9(9)V99 SIGN LEADING SEPARATE.
+	       05 SA-YTD-AMT        PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+	   FD FUR-ACCUM-FILE
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS FUR-ACC-REC
+	   RECORD CONTAINS 25 CHARACTERS.
+
+	   01 FUR-ACC-REC.
+	       05 FA-FUR-CODE       PIC 9.
+	       05 FA-MTD-AMT        PIC S9(9)V99 SIGN LEADING SEPARATE.
+	       05 FA-YTD-AMT        PIC S9(9)V99 SIGN LEADING SEPARATE.
+
+	   FD ACC-CTL-FILE
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS ACC-CTL-REC
+	   RECORD CONTAINS 6 CHARACTERS.
+
+	   01 ACC-CTL-REC.
+	       05 AC-MONTH              PIC XX.
+	       05 AC-YEAR               PIC X(4).
+
+      *    SALESPERSON MASTER - VALIDATES ST-SLM-NUM AGAINST A REAL,
+      *    ACTIVE EMPLOYEE (SEE 1300-LOAD-SLM-MASTER) AND NOW ALSO
+      *    CARRIES EACH PERSON'S OWN COMMISSION RATE FOR THE
+      *    COMMISSION REPORT IN PLACE OF THE OLD FLAT RATE.
+	   FD SLM-MASTER
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS SLM-MST-REC
+	   RECORD CONTAINS 30 CHARACTERS.
+
+	   01 SLM-MST-REC.
+	       05 SM-SLM-NUM        PIC 99.
+	       05 SM-STATUS         PIC X.
+	       05 SM-SLM-NAME       PIC X(25).
+	       05 SM-COMM-RATE      PIC V99.
+
+      *    EXCEPTION LISTING FOR FURN.DAT RECORDS THAT FAIL THE
+      *    SALESPERSON-NUMBER VALIDATION - KEPT SEPARATE FROM THE
+      *    SALES REPORTS SO A BAD TICKET NEVER FOLDS INTO THE TOTALS.
+	   FD EXCEPT-OUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS EXCEPT-REC
+	   RECORD CONTAINS 132 CHARACTERS
+	   LINAGE IS 60 WITH FOOTING AT 56.
+
+	   01 EXCEPT-REC               PIC X(132).
+
+      *    FURNITURE CATEGORY MASTER - LOADED INTO FURN-CAT-TABLE AT
+      *    INIT (SEE 1400-LOAD-FURN-CAT-MASTER) SO A NEW PRODUCT LINE
+      *    IS A MASTER-FILE CHANGE, NOT A RECOMPILE.
+	   FD FURN-CAT-MASTER
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS FC-MST-REC
+	   RECORD CONTAINS 23 CHARACTERS.
+
+	   01 FC-MST-REC.
+	       05 FC-FUR-CODE       PIC 9.
+	       05 FC-FUR-NAME       PIC X(22).
+
        WORKING-STORAGE SECTION.
+      *    NUMBER OF SALESPEOPLE ON THE MASTER FILE (SEE
+      *    1300-LOAD-SLM-MASTER) - SIZES SALESTABLE, SLM-MTD-YTD, AND
+      *    SLM-MASTER-TABLE BELOW SO ADDING STAFF IS A MASTER-FILE
+      *    CHANGE, NOT A RECOMPILE. THE STORE-WIDE TOTAL NO LONGER
+      *    LIVES IN A RESERVED TABLE SLOT - SEE STORE-TOTALS.
+       01 SLM-COUNT                     PIC 99 VALUE 1.
+
        01 SALESTABLE.
-           05 SALESPERSON      OCCURS 16 TIMES.
+           05 SALESPERSON      OCCURS 1 TO 50 TIMES
+                   DEPENDING ON SLM-COUNT.
                10 S-NAME           PIC X(25).
                10 DAILYTOTAL       PIC S9(9)V99 OCCURS 8 TIMES.
 
-       01 FURN-CATEGORIES.
-           05 FILLER       PIC X(22) VALUE 'SOFAS/LOVESEATS'.
-           05 FILLER       PIC X(22) VALUE 'CHAIRS'.
-           05 FILLER       PIC X(22) VALUE 'COFFEE/END TABLES'.
-           05 FILLER       PIC X(22) VALUE 'DINING ROOM TABLES'.
-           05 FILLER       PIC X(22) VALUE 'DINING ROOM CHAIRS'.
-           05 FILLER       PIC X(22) VALUE 'HUTCHES/CURIO CABINETS'.
-           05 FILLER       PIC X(22) VALUE 'LAMPS'.
-           05 FILLER       PIC X(22) VALUE 'MATTRESS/BOX SPRINGS'.
-           05 FILLER       PIC X(22) VALUE 'BEDROOM FURNITURE'.
-
-       01 FURN-CAT-TABLE REDEFINES FURN-CATEGORIES.
+       01 STORE-TOTALS.
+           05 STORE-DAILYTOTAL OCCURS 8 TIMES PIC S9(9)V99 VALUE 0.
+           05 STORE-SLM-MTD                   PIC S9(9)V99 VALUE 0.
+           05 STORE-SLM-YTD                   PIC S9(9)V99 VALUE 0.
+
+      *    FURNITURE CATEGORY TABLE - DIRECT-INDEXED BY ST-FUR-CODE
+      *    THE SAME WAY SALESTABLE IS INDEXED BY ST-SLM-NUM. LOADED
+      *    FROM FURN-CAT-MASTER AT INIT (SEE 1400-LOAD-FURN-CAT-MASTER)
+      *    INSTEAD OF HARDCODED HERE, SO A NEW PRODUCT LINE IS A
+      *    MASTER-FILE CHANGE, NOT A RECOMPILE. OCCURS STAYS A FIXED 9
+      *    SINCE ST-FUR-CODE IS A SINGLE DIGIT 1-9.
+       01 FURN-CAT-TABLE.
            05 FURN         OCCURS 9 TIMES.
                10 FURN-NAME        PIC X(22).
-           
+
+       01 WS-FURN-CAT-FILE-STATUS      PIC XX.
+       01 MORE-FURN-CAT-RECS           PIC X.
+
        01 FURN-TOTAL.
            05 FURN-TOTAL-SALES OCCURS 9 TIMES PIC S9(9)V99 VALUE 0.
 
        01 FURN-GRAND-TOTAL.
            05 FURN-GRAND-TOTAL-SALES   PIC S9(9)V99 VALUE 0.
 
+      *    MONTH-TO-DATE/YEAR-TO-DATE ACCUMULATORS - LOADED FROM THE
+      *    ACCUM FILES AT INIT (1200/1210), ROLLED OVER ON A NEW MONTH
+      *    OR YEAR (1230), ADDED TO ALONGSIDE DAILYTOTAL IN 2200-CALC,
+      *    AND REWRITTEN AT CLOSING (4300).
+       01 SLM-MTD-YTD.
+           05 SLM-MTD OCCURS 1 TO 50 TIMES DEPENDING ON SLM-COUNT
+                   PIC S9(9)V99 VALUE 0.
+           05 SLM-YTD OCCURS 1 TO 50 TIMES DEPENDING ON SLM-COUNT
+                   PIC S9(9)V99 VALUE 0.
+
+       01 FUR-MTD-YTD.
+           05 FUR-MTD OCCURS 9 TIMES   PIC S9(9)V99 VALUE 0.
+           05 FUR-YTD OCCURS 9 TIMES   PIC S9(9)V99 VALUE 0.
+
+       01 FUR-GRAND-MTD                PIC S9(9)V99 VALUE 0.
+       01 FUR-GRAND-YTD                PIC S9(9)V99 VALUE 0.
+
+       01 ACC-CTL-FIELDS.
+           05 PRIOR-ACC-MONTH          PIC XX    VALUE SPACES.
+           05 PRIOR-ACC-YEAR           PIC X(4)  VALUE SPACES.
+
+       01 WS-SLM-ACC-FILE-STATUS       PIC XX.
+       01 WS-FUR-ACC-FILE-STATUS       PIC XX.
+       01 WS-ACC-CTL-FILE-STATUS       PIC XX.
+
+       01 ACC-SWITCHES.
+           05 MORE-SLM-ACC-RECS        PIC X.
+           05 MORE-FUR-ACC-RECS        PIC X.
+
+      *    SALESPERSON MASTER TABLE - DIRECT-INDEXED BY SALESPERSON
+      *    NUMBER THE SAME WAY SALESTABLE/SLM-MTD-YTD ARE, SINCE THE
+      *    NUMBER IS ALREADY USED AS A SUBSCRIPT THROUGHOUT THIS
+      *    PROGRAM. AN ENTRY LEFT AT ITS VALUE SPACE/LOW-VALUE STATUS
+      *    MEANS NO MASTER RECORD EXISTS FOR THAT NUMBER. SIZED OFF
+      *    SLM-COUNT, WHICH 1301-BUILD-SLM-MASTER-TABLE GROWS TO THE
+      *    HIGHEST SALESPERSON NUMBER SEEN ON THE MASTER FILE.
+       01 SLM-MASTER-TABLE.
+           05 SLM-MST-ENTRY        OCCURS 1 TO 50 TIMES
+                   DEPENDING ON SLM-COUNT.
+               10 SLM-MST-STATUS       PIC X.
+                   88 SLM-MST-ACTIVE     VALUE 'A'.
+               10 SLM-MST-NAME         PIC X(25).
+               10 SLM-MST-RATE         PIC V99.
+
+       01 WS-SLM-MST-FILE-STATUS       PIC XX.
+       01 MORE-SLM-MST-RECS            PIC X.
+
+       01 EXCEPTION-SWITCHES.
+           05 SLM-VALID-SW             PIC X.
+           05 FUR-VALID-SW             PIC X.
+
        01 MISC.
            05 PAGE-CTR                 PIC 99  VALUE 0.
-           05 MORE-RECS                PIC X. 
+           05 EXCEPT-PAGE-CTR          PIC 99  VALUE 0.
+           05 MORE-RECS                PIC X.
            05 I-VAR                    PIC X.
            05 SUB                      PIC 99.
 
@@ -93,7 +256,7 @@
            05 FILLER               PIC X(6)    VALUE 'WEEKLY'.
 
        01 WEEKLY-TITLE-LINE.
-		   05 FILLER                  PIC X(6)    VALUE 'DATE: '.
+		   05 FILLER               PIC X(6)    VALUE 'DATE: '.
 		   05 WEEKLY-TITLE-DATE.					   
 		       10 WK-TITLE-MONTH      PIC XX.	  
 			   10 FILLER              PIC X       VALUE '/'.
@@ -104,7 +267,7 @@
 		   05 FILLER                  PIC X(28)	  
               VALUE 'JUST FITS FURNITURE EMPORIUM'. 
 		   05 FILLER                  PIC X(44)   VALUE SPACES.
-		   05 FILLER                  PIC X(6)    VALUE 'PAGE: '.
+		   05 FILLER               PIC X(6)    VALUE 'PAGE: '.
 		   05 WK-TITLE-PAGE           PIC Z9.
 
 	   01 WEEKLY-TITLE-LINE2.
@@ -173,6 +336,125 @@
            05 FILLER               PIC X(34) VALUE SPACES.
            05 O-FURN-GRAND-TOTAL   PIC $$,$$$,$$$.99.
 
+      *    MONTH-TO-DATE/YEAR-TO-DATE SUMMARY - PRINTED AS ITS OWN
+      *    SECTION (SEE 4400-MTD-YTD-REPORT) RATHER THAN CROWDING MORE
+      *    COLUMNS ONTO THE ALREADY-FULL 132-CHARACTER WEEKLY GRID.
+       01 MTD-YTD-TITLE-LINE2.
+	       05 FILLER                  PIC X(47)   VALUE SPACES.
+	       05 FILLER                  PIC X(38)   VALUE
+          'MONTH-TO-DATE / YEAR-TO-DATE SUMMARY'.
+
+       01 MTD-YTD-SLM-HEADING1.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'SALESPERSON'.
+
+       01 MTD-YTD-SLM-HEADING2.
+           05 FILLER               PIC XXX     VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'NAME'.
+           05 FILLER               PIC X(45)   VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE 'THIS WEEK'.
+           05 FILLER               PIC X(16)   VALUE SPACES.
+           05 FILLER               PIC X(3)    VALUE 'MTD'.
+           05 FILLER               PIC X(17)   VALUE SPACES.
+           05 FILLER               PIC X(3)    VALUE 'YTD'.
+
+       01 MTD-YTD-SLM-LINE.
+           05 O-MY-SLM-NAME         PIC X(25).
+           05 FILLER                PIC X(3)   VALUE SPACES.
+           05 O-MY-WK-AMT           PIC $$$,$$$,$$$.99.
+           05 FILLER                PIC X(3)   VALUE SPACES.
+           05 O-MY-MTD-AMT          PIC $$$,$$$,$$$.99.
+           05 FILLER                PIC X(3)   VALUE SPACES.
+           05 O-MY-YTD-AMT          PIC $$$,$$$,$$$.99.
+
+       01 MTD-YTD-FUR-HEADING1.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE 'FURNITURE'.
+
+       01 MTD-YTD-FUR-HEADING2.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'TYPE'.
+           05 FILLER               PIC X(36)   VALUE SPACES.
+           05 FILLER               PIC X(9)    VALUE 'THIS WEEK'.
+           05 FILLER               PIC X(16)   VALUE SPACES.
+           05 FILLER               PIC X(3)    VALUE 'MTD'.
+           05 FILLER               PIC X(17)   VALUE SPACES.
+           05 FILLER               PIC X(3)    VALUE 'YTD'.
+
+       01 MTD-YTD-FUR-LINE.
+           05 O-MY-FURNITURE        PIC X(22).
+           05 FILLER                PIC X(6)   VALUE SPACES.
+           05 O-MY-FUR-WK-AMT       PIC $$,$$$,$$$.99.
+           05 FILLER                PIC X(3)   VALUE SPACES.
+           05 O-MY-FUR-MTD-AMT      PIC $$,$$$,$$$.99.
+           05 FILLER                PIC X(3)   VALUE SPACES.
+           05 O-MY-FUR-YTD-AMT      PIC $$,$$$,$$$.99.
+
+      *    DEFAULT COMMISSION RATE APPLIED IN 4500-COMMISSION-REPORT
+      *    WHEN A SALESPERSON'S OWN SLM-MST-RATE FROM THE MASTER FILE
+      *    IS ZERO (A MASTER RECORD THAT HAS NOT BEEN GIVEN A RATE
+      *    YET).
+       01 COMMISSION-RATE              PIC V99 VALUE .05.
+       01 CM-EFFECTIVE-RATE            PIC V99.
+       01 CM-COMMISSION-AMT            PIC S9(7)V99.
+
+       01 COMMISSION-TITLE-LINE2.
+           05 FILLER                  PIC X(49)   VALUE SPACES.
+           05 FILLER                  PIC X(34)   VALUE
+              'WEEKLY SALES COMMISSION REPORT'.
+
+       01 COMMISSION-HEADING1.
+           05 FILLER               PIC X(33)   VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'SALESPERSON'.
+
+       01 COMMISSION-HEADING2.
+           05 FILLER               PIC XXX     VALUE SPACES.
+           05 FILLER               PIC X(4)    VALUE 'NAME'.
+           05 FILLER                PIC X(45)  VALUE SPACES.
+           05 FILLER                PIC X(9)   VALUE 'THIS WEEK'.
+           05 FILLER                PIC X(12)  VALUE SPACES.
+           05 FILLER                PIC X(4)   VALUE 'RATE'.
+           05 FILLER                PIC X(10)  VALUE SPACES.
+           05 FILLER                PIC X(14)  VALUE 'COMMISSION DUE'.
+
+       01 COMMISSION-LINE.
+           05 O-CM-SLM-NAME         PIC X(25).
+           05 FILLER                PIC X(3)   VALUE SPACES.
+           05 O-CM-WK-AMT           PIC $$,$$$,$$$.99.
+           05 FILLER                PIC X(6)   VALUE SPACES.
+           05 O-CM-RATE             PIC .99.
+           05 FILLER                PIC X(8)   VALUE SPACES.
+           05 O-CM-COMMISSION       PIC $$,$$$,$$$.99.
+
+      *    EXCEPTION LISTING PRINT LINES - SEE 2160-EXCEPTION-PRINT.
+       01 EXCEPT-TITLE-LINE.
+           05 FILLER               PIC X(49)   VALUE SPACES.
+           05 FILLER               PIC X(34)   VALUE
+              'SALESPERSON EXCEPTION LISTING'.
+           05 FILLER               PIC X(41)   VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'PAGE: '.
+           05 EX-TITLE-PAGE        PIC Z9.
+
+       01 EXCEPT-HEADING.
+           05 FILLER               PIC X(4)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'SLM NO'.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 FILLER               PIC X(11)   VALUE 'SALES DATE'.
+           05 FILLER               PIC X(5)    VALUE SPACES.
+           05 FILLER               PIC X(7)    VALUE 'AMOUNT'.
+           05 FILLER               PIC X(8)    VALUE SPACES.
+           05 FILLER               PIC X(6)    VALUE 'REASON'.
+
+       01 EXCEPT-LINE.
+           05 FILLER                PIC X(4)   VALUE SPACES.
+           05 O-EX-SLM-NUM          PIC Z9.
+           05 FILLER                PIC X(7)   VALUE SPACES.
+           05 O-EX-SALES-DATE       PIC 9(6).
+           05 FILLER                PIC X(6)   VALUE SPACES.
+           05 O-EX-AMOUNT           PIC $$,$$$,$$$.99.
+           05 FILLER                PIC X(4)   VALUE SPACES.
+           05 O-EX-REASON           PIC X(40).
+
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INIT.
@@ -188,11 +470,233 @@
            MOVE CURRENT-MONTH                  TO WK-TITLE-MONTH.
            MOVE CURRENT-DAY                    TO WK-TITLE-DAY.
            MOVE CURRENT-YEAR                   TO WK-TITLE-YEAR.
+      *    LOAD THE MASTER FIRST SO SLM-COUNT IS SIZED BEFORE ANY
+      *    OTHER TABLE THAT DEPENDS ON IT IS INITIALIZED OR LOADED.
+           PERFORM 1300-LOAD-SLM-MASTER.
+           INITIALIZE FURN-CAT-TABLE.
+           PERFORM 1400-LOAD-FURN-CAT-MASTER.
            INITIALIZE SALESTABLE.
            INITIALIZE FURN-TOTAL.
+           PERFORM 1200-LOAD-SLM-ACCUM.
+           PERFORM 1210-LOAD-FUR-ACCUM.
+           PERFORM 1220-LOAD-ACC-CTL.
+           PERFORM 1230-ROLL-ACCUMULATORS.
+           OPEN OUTPUT EXCEPT-OUT.
+           PERFORM 1310-EXCEPT-HEADING.
            PERFORM 1100-WEEKLY-HEADING.
            PERFORM 9000-READ.
 
+      *    LOAD LAST RUN'S SALESPERSON MTD/YTD TOTALS - A MISSING FILE
+      *    (FIRST EVER RUN) JUST LEAVES THE TABLE AT ITS ZERO VALUE.
+       1200-LOAD-SLM-ACCUM.
+           MOVE 'Y' TO MORE-SLM-ACC-RECS.
+           OPEN INPUT SLM-ACCUM-FILE.
+           IF WS-SLM-ACC-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-SLM-ACC-RECS
+           ELSE
+               PERFORM 9200-READ-SLM-ACCUM
+           END-IF.
+           PERFORM 1201-BUILD-SLM-ACCUM
+               UNTIL MORE-SLM-ACC-RECS = 'N'.
+           IF WS-SLM-ACC-FILE-STATUS = '00'
+               OR WS-SLM-ACC-FILE-STATUS = '10'
+               CLOSE SLM-ACCUM-FILE
+           END-IF.
+
+       1201-BUILD-SLM-ACCUM.
+           IF SA-SLM-NUM = 0
+               MOVE SA-MTD-AMT TO STORE-SLM-MTD
+               MOVE SA-YTD-AMT TO STORE-SLM-YTD
+           ELSE
+               IF SA-SLM-NUM > 0 AND SA-SLM-NUM <= SLM-COUNT
+                   MOVE SA-MTD-AMT TO SLM-MTD(SA-SLM-NUM)
+                   MOVE SA-YTD-AMT TO SLM-YTD(SA-SLM-NUM)
+               END-IF
+           END-IF.
+           PERFORM 9200-READ-SLM-ACCUM.
+
+      *    LOAD LAST RUN'S FURNITURE CATEGORY MTD/YTD TOTALS - CODE 0
+      *    IS THE STORE-WIDE FURNITURE GRAND TOTAL.
+       1210-LOAD-FUR-ACCUM.
+           MOVE 'Y' TO MORE-FUR-ACC-RECS.
+           OPEN INPUT FUR-ACCUM-FILE.
+           IF WS-FUR-ACC-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-FUR-ACC-RECS
+           ELSE
+               PERFORM 9210-READ-FUR-ACCUM
+           END-IF.
+           PERFORM 1211-BUILD-FUR-ACCUM
+               UNTIL MORE-FUR-ACC-RECS = 'N'.
+           IF WS-FUR-ACC-FILE-STATUS = '00'
+               OR WS-FUR-ACC-FILE-STATUS = '10'
+               CLOSE FUR-ACCUM-FILE
+           END-IF.
+
+       1211-BUILD-FUR-ACCUM.
+           IF FA-FUR-CODE = 0
+               MOVE FA-MTD-AMT TO FUR-GRAND-MTD
+               MOVE FA-YTD-AMT TO FUR-GRAND-YTD
+           ELSE
+               IF FA-FUR-CODE < 10
+                   MOVE FA-MTD-AMT TO FUR-MTD(FA-FUR-CODE)
+                   MOVE FA-YTD-AMT TO FUR-YTD(FA-FUR-CODE)
+               END-IF
+           END-IF.
+           PERFORM 9210-READ-FUR-ACCUM.
+
+      *    LOAD THE MONTH/YEAR THE ACCUMULATORS WERE LAST WRITTEN FOR,
+      *    SO 1230-ROLL-ACCUMULATORS KNOWS WHETHER THIS IS A NEW MONTH
+      *    OR A NEW YEAR SINCE THE LAST RUN.
+       1220-LOAD-ACC-CTL.
+           OPEN INPUT ACC-CTL-FILE.
+           IF WS-ACC-CTL-FILE-STATUS NOT = '00'
+               MOVE SPACES TO PRIOR-ACC-MONTH
+               MOVE SPACES TO PRIOR-ACC-YEAR
+           ELSE
+               READ ACC-CTL-FILE
+                   AT END
+                       MOVE SPACES TO PRIOR-ACC-MONTH
+                       MOVE SPACES TO PRIOR-ACC-YEAR
+                   NOT AT END
+                       MOVE AC-MONTH TO PRIOR-ACC-MONTH
+                       MOVE AC-YEAR  TO PRIOR-ACC-YEAR
+               END-READ
+               CLOSE ACC-CTL-FILE
+           END-IF.
+
+      *    A NEW CALENDAR YEAR ZEROES BOTH MTD AND YTD; A NEW MONTH
+      *    WITHIN THE SAME YEAR ZEROES ONLY MTD.
+       1230-ROLL-ACCUMULATORS.
+           IF PRIOR-ACC-YEAR NOT = CURRENT-YEAR
+               PERFORM 1231-ZERO-YTD
+               PERFORM 1232-ZERO-MTD
+           ELSE
+               IF PRIOR-ACC-MONTH NOT = CURRENT-MONTH
+                   PERFORM 1232-ZERO-MTD
+               END-IF
+           END-IF.
+
+       1231-ZERO-YTD.
+           MOVE 1 TO SUB.
+           PERFORM 1233-ZERO-ONE-SLM-YTD
+               UNTIL SUB > SLM-COUNT.
+           MOVE 1 TO SUB.
+           PERFORM 1234-ZERO-ONE-FUR-YTD
+               UNTIL SUB > 9.
+           MOVE 0 TO STORE-SLM-YTD.
+           MOVE 0 TO FUR-GRAND-YTD.
+
+       1233-ZERO-ONE-SLM-YTD.
+           MOVE 0 TO SLM-YTD(SUB).
+           ADD 1 TO SUB.
+
+       1234-ZERO-ONE-FUR-YTD.
+           MOVE 0 TO FUR-YTD(SUB).
+           ADD 1 TO SUB.
+
+       1232-ZERO-MTD.
+           MOVE 1 TO SUB.
+           PERFORM 1235-ZERO-ONE-SLM-MTD
+               UNTIL SUB > SLM-COUNT.
+           MOVE 1 TO SUB.
+           PERFORM 1236-ZERO-ONE-FUR-MTD
+               UNTIL SUB > 9.
+           MOVE 0 TO STORE-SLM-MTD.
+           MOVE 0 TO FUR-GRAND-MTD.
+
+       1235-ZERO-ONE-SLM-MTD.
+           MOVE 0 TO SLM-MTD(SUB).
+           ADD 1 TO SUB.
+
+       1236-ZERO-ONE-FUR-MTD.
+           MOVE 0 TO FUR-MTD(SUB).
+           ADD 1 TO SUB.
+
+       9200-READ-SLM-ACCUM.
+           READ SLM-ACCUM-FILE
+               AT END MOVE 'N' TO MORE-SLM-ACC-RECS.
+
+       9210-READ-FUR-ACCUM.
+           READ FUR-ACCUM-FILE
+               AT END MOVE 'N' TO MORE-FUR-ACC-RECS.
+
+      *    LOAD THE SALESPERSON MASTER INTO SLM-MASTER-TABLE SO
+      *    9000-READ CAN VALIDATE ST-SLM-NUM AGAINST A REAL, ACTIVE
+      *    EMPLOYEE INSTEAD OF TRUSTING FURN.DAT. A MISSING MASTER
+      *    FILE LEAVES THE TABLE EMPTY, WHICH FAILS EVERY RECORD -
+      *    THE SAME FAIL-SAFE DIRECTION AS THE OTHER MISSING-FILE
+      *    CHECKS IN THIS PROGRAM.
+       1300-LOAD-SLM-MASTER.
+           MOVE 'Y' TO MORE-SLM-MST-RECS.
+           OPEN INPUT SLM-MASTER.
+           IF WS-SLM-MST-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-SLM-MST-RECS
+           ELSE
+               PERFORM 9300-READ-SLM-MASTER
+           END-IF.
+           PERFORM 1301-BUILD-SLM-MASTER-TABLE
+               UNTIL MORE-SLM-MST-RECS = 'N'.
+           IF WS-SLM-MST-FILE-STATUS = '00'
+               OR WS-SLM-MST-FILE-STATUS = '10'
+               CLOSE SLM-MASTER
+           END-IF.
+
+       1301-BUILD-SLM-MASTER-TABLE.
+           IF SM-SLM-NUM >= 1 AND SM-SLM-NUM <= 50
+               IF SM-SLM-NUM > SLM-COUNT
+                   MOVE SM-SLM-NUM TO SLM-COUNT
+               END-IF
+               MOVE SM-STATUS    TO SLM-MST-STATUS(SM-SLM-NUM)
+               MOVE SM-SLM-NAME  TO SLM-MST-NAME(SM-SLM-NUM)
+               MOVE SM-COMM-RATE TO SLM-MST-RATE(SM-SLM-NUM)
+           END-IF.
+           PERFORM 9300-READ-SLM-MASTER.
+
+       9300-READ-SLM-MASTER.
+           READ SLM-MASTER
+               AT END MOVE 'N' TO MORE-SLM-MST-RECS.
+
+      *    LOAD THE FURNITURE CATEGORY MASTER INTO FURN-CAT-TABLE SO
+      *    4100-FURN-HEADING/4110-TOTALS AND THE MTD/YTD REPORT CAN
+      *    NAME EACH CATEGORY WITHOUT THEM BEING HARDCODED HERE. A
+      *    MISSING MASTER FILE LEAVES THE TABLE AT SPACES - UNLIKE
+      *    SLM-MASTER, THIS DOES NOT STOP ANY FURN.DAT RECORD FROM
+      *    BEING TOTALED (2170-VALIDATE-FUR-CODE ONLY RANGE-CHECKS
+      *    ST-FUR-CODE, IT DOESN'T CONSULT THIS TABLE), IT ONLY
+      *    BLANKS THE CATEGORY NAME COLUMN ON THE REPORTS.
+       1400-LOAD-FURN-CAT-MASTER.
+           MOVE 'Y' TO MORE-FURN-CAT-RECS.
+           OPEN INPUT FURN-CAT-MASTER.
+           IF WS-FURN-CAT-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-FURN-CAT-RECS
+           ELSE
+               PERFORM 9400-READ-FURN-CAT-MASTER
+           END-IF.
+           PERFORM 1401-BUILD-FURN-CAT-TABLE
+               UNTIL MORE-FURN-CAT-RECS = 'N'.
+           IF WS-FURN-CAT-FILE-STATUS = '00'
+               OR WS-FURN-CAT-FILE-STATUS = '10'
+               CLOSE FURN-CAT-MASTER
+           END-IF.
+
+       1401-BUILD-FURN-CAT-TABLE.
+           IF FC-FUR-CODE > 0 AND FC-FUR-CODE < 10
+               MOVE FC-FUR-NAME TO FURN-NAME(FC-FUR-CODE)
+           END-IF.
+           PERFORM 9400-READ-FURN-CAT-MASTER.
+
+       9400-READ-FURN-CAT-MASTER.
+           READ FURN-CAT-MASTER
+               AT END MOVE 'N' TO MORE-FURN-CAT-RECS.
+
+       1310-EXCEPT-HEADING.
+           ADD 1 TO EXCEPT-PAGE-CTR.
+           MOVE EXCEPT-PAGE-CTR TO EX-TITLE-PAGE.
+           WRITE EXCEPT-REC FROM EXCEPT-TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE EXCEPT-REC FROM EXCEPT-HEADING
+               AFTER ADVANCING 2 LINES.
+
        1100-WEEKLY-HEADING.
            ADD 1 TO PAGE-CTR.
            MOVE PAGE-CTR TO WK-TITLE-PAGE.
@@ -209,12 +713,14 @@
                AFTER ADVANCING 1 LINE.
                   
        2000-MAINLINE.
-           PERFORM 2200-CALC.
+           IF SLM-VALID-SW = 'Y' AND FUR-VALID-SW = 'Y'
+               PERFORM 2200-CALC
+           END-IF.
            PERFORM 9000-READ
            IF MORE-RECS = 'N'
                PERFORM 2100-OUTPUT
                    VARYING ST-SLM-NUM FROM 1 BY 1
-                       UNTIL ST-SLM-NUM > 15.
+                       UNTIL ST-SLM-NUM > SLM-COUNT.
 
        2100-OUTPUT.
            PERFORM 2110-OUTPUT
@@ -235,32 +741,45 @@
            ADD ST-AMOUNT TO DAILYTOTAL(ST-SLM-NUM,8).
 
       *    TOTAL SALES FOR EACH DAY
-           ADD ST-AMOUNT TO DAILYTOTAL(16,ST-DAY).
+           ADD ST-AMOUNT TO STORE-DAILYTOTAL(ST-DAY).
 
       *    TOTAL SALES FOR WEEK
-           ADD ST-AMOUNT TO DAILYTOTAL(16,8).
+           ADD ST-AMOUNT TO STORE-DAILYTOTAL(8).
 
       *    TOTAL FURNITURE SALE
            ADD ST-AMOUNT TO FURN-TOTAL-SALES(ST-FUR-CODE).
 
       *    GRAND TOTAL FURN SALES
            ADD ST-AMOUNT TO FURN-GRAND-TOTAL-SALES.
-      
+
+      *    CARRY THIS SALE FORWARD INTO THE MONTH-TO-DATE/YEAR-TO-DATE
+      *    ACCUMULATORS ALONGSIDE THE WEEKLY TOTALS ABOVE.
+           ADD ST-AMOUNT TO SLM-MTD(ST-SLM-NUM).
+           ADD ST-AMOUNT TO SLM-YTD(ST-SLM-NUM).
+           ADD ST-AMOUNT TO STORE-SLM-MTD.
+           ADD ST-AMOUNT TO STORE-SLM-YTD.
+           ADD ST-AMOUNT TO FUR-MTD(ST-FUR-CODE).
+           ADD ST-AMOUNT TO FUR-YTD(ST-FUR-CODE).
+           ADD ST-AMOUNT TO FUR-GRAND-MTD.
+           ADD ST-AMOUNT TO FUR-GRAND-YTD.
+
        3000-CLOSING.
            PERFORM 4000-WK-GRAND-TOTALS.
+           PERFORM 4300-WRITE-ACCUMULATORS.
            CLOSE SALESFILE.
            CLOSE SUMMARYFILE.
+           CLOSE EXCEPT-OUT.
 
        4000-WK-GRAND-TOTALS.
            MOVE ALL '-' TO T-DASHES.
-           MOVE DAILYTOTAL(16, 1) TO O-TOT(1).
-           MOVE DAILYTOTAL(16, 3) TO O-TOT(3).
-           MOVE DAILYTOTAL(16, 5) TO O-TOT(5).
-           MOVE DAILYTOTAL(16, 7) TO O-TOT(7).
-           MOVE DAILYTOTAL(16, 2) TO O-TOT2(2).
-           MOVE DAILYTOTAL(16, 4) TO O-TOT2(4).
-           MOVE DAILYTOTAL(16, 6) TO O-TOT2(6).
-           MOVE DAILYTOTAL(16, 8) TO O-TOT2(8).
+           MOVE STORE-DAILYTOTAL(1) TO O-TOT(1).
+           MOVE STORE-DAILYTOTAL(3) TO O-TOT(3).
+           MOVE STORE-DAILYTOTAL(5) TO O-TOT(5).
+           MOVE STORE-DAILYTOTAL(7) TO O-TOT(7).
+           MOVE STORE-DAILYTOTAL(2) TO O-TOT2(2).
+           MOVE STORE-DAILYTOTAL(4) TO O-TOT2(4).
+           MOVE STORE-DAILYTOTAL(6) TO O-TOT2(6).
+           MOVE STORE-DAILYTOTAL(8) TO O-TOT2(8).
            WRITE SUMMARY-REC FROM WEEKLY-TOTALS1.
            WRITE SUMMARY-REC FROM WEEKLY-TOTALS2
                AFTER ADVANCING 2 LINES.
@@ -300,9 +819,216 @@
            MOVE FURN-GRAND-TOTAL-SALES TO O-FURN-GRAND-TOTAL.
            WRITE SUMMARY-REC FROM FURN-GRAND-TOTALS
                AFTER ADVANCING 2 LINES.
+           PERFORM 4400-MTD-YTD-REPORT.
+
+      *    PRINT THE MONTH-TO-DATE/YEAR-TO-DATE SUMMARY SECTION - ONE
+      *    LINE PER SALESPERSON WITH EVER-SEEN ACTIVITY, THEN A STORE
+      *    TOTAL ROW, THEN THE SAME BREAKDOWN BY FURNITURE CATEGORY.
+       4400-MTD-YTD-REPORT.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO WK-TITLE-PAGE.
+           WRITE SUMMARY-REC FROM WEEKLY-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE SUMMARY-REC FROM MTD-YTD-TITLE-LINE2
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REC FROM MTD-YTD-SLM-HEADING1
+               AFTER ADVANCING 2 LINES.
+           WRITE SUMMARY-REC FROM MTD-YTD-SLM-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REC FROM WEEKLY-HEADING3
+               AFTER ADVANCING 1 LINE.
+           MOVE 1 TO SUB.
+           PERFORM 4410-MTD-YTD-SLM-LINE
+               UNTIL SUB > SLM-COUNT.
+           MOVE 'STORE TOTAL' TO O-MY-SLM-NAME.
+           MOVE STORE-DAILYTOTAL(8) TO O-MY-WK-AMT.
+           MOVE STORE-SLM-MTD       TO O-MY-MTD-AMT.
+           MOVE STORE-SLM-YTD       TO O-MY-YTD-AMT.
+           WRITE SUMMARY-REC FROM MTD-YTD-SLM-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REC FROM WEEKLY-HEADING3
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REC FROM MTD-YTD-FUR-HEADING1
+               AFTER ADVANCING 2 LINES.
+           WRITE SUMMARY-REC FROM MTD-YTD-FUR-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REC FROM WEEKLY-HEADING3
+               AFTER ADVANCING 1 LINE.
+           MOVE 1 TO SUB.
+           PERFORM 4420-MTD-YTD-FUR-LINE
+               UNTIL SUB > 9.
+           MOVE 'FURNITURE GRAND TOTAL' TO O-MY-FURNITURE.
+           MOVE FURN-GRAND-TOTAL-SALES TO O-MY-FUR-WK-AMT.
+           MOVE FUR-GRAND-MTD         TO O-MY-FUR-MTD-AMT.
+           MOVE FUR-GRAND-YTD         TO O-MY-FUR-YTD-AMT.
+           WRITE SUMMARY-REC FROM MTD-YTD-FUR-LINE
+               AFTER ADVANCING 1 LINE.
+           PERFORM 4500-COMMISSION-REPORT.
+
+       4410-MTD-YTD-SLM-LINE.
+           IF SLM-YTD(SUB) > 0
+               MOVE SLM-MST-NAME(SUB)     TO O-MY-SLM-NAME
+               MOVE DAILYTOTAL(SUB,8)     TO O-MY-WK-AMT
+               MOVE SLM-MTD(SUB)          TO O-MY-MTD-AMT
+               MOVE SLM-YTD(SUB)          TO O-MY-YTD-AMT
+               WRITE SUMMARY-REC FROM MTD-YTD-SLM-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           ADD 1 TO SUB.
+
+       4420-MTD-YTD-FUR-LINE.
+           IF FUR-YTD(SUB) > 0
+               MOVE FURN-NAME(SUB)        TO O-MY-FURNITURE
+               MOVE FURN-TOTAL-SALES(SUB) TO O-MY-FUR-WK-AMT
+               MOVE FUR-MTD(SUB)          TO O-MY-FUR-MTD-AMT
+               MOVE FUR-YTD(SUB)          TO O-MY-FUR-YTD-AMT
+               WRITE SUMMARY-REC FROM MTD-YTD-FUR-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           ADD 1 TO SUB.
+
+      *    WEEKLY SALES COMMISSION REPORT - ONE LINE PER SALESPERSON
+      *    WITH SALES THIS WEEK, APPLYING THE STANDARD COMMISSION
+      *    RATE AGAINST THE SAME WEEKLY TOTAL PRINTED ON THE WEEKLY
+      *    SALES REPORT.
+       4500-COMMISSION-REPORT.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO WK-TITLE-PAGE.
+           WRITE SUMMARY-REC FROM WEEKLY-TITLE-LINE
+               AFTER ADVANCING PAGE.
+           WRITE SUMMARY-REC FROM COMMISSION-TITLE-LINE2
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REC FROM COMMISSION-HEADING1
+               AFTER ADVANCING 2 LINES.
+           WRITE SUMMARY-REC FROM COMMISSION-HEADING2
+               AFTER ADVANCING 1 LINE.
+           WRITE SUMMARY-REC FROM WEEKLY-HEADING3
+               AFTER ADVANCING 1 LINE.
+           MOVE 1 TO SUB.
+           PERFORM 4510-COMMISSION-LINE
+               UNTIL SUB > SLM-COUNT.
+
+       4510-COMMISSION-LINE.
+           IF DAILYTOTAL(SUB,8) > 0
+               MOVE COMMISSION-RATE      TO CM-EFFECTIVE-RATE
+               IF SLM-MST-RATE(SUB) > 0
+                   MOVE SLM-MST-RATE(SUB) TO CM-EFFECTIVE-RATE
+               END-IF
+               MOVE S-NAME(SUB)           TO O-CM-SLM-NAME
+               MOVE DAILYTOTAL(SUB,8)     TO O-CM-WK-AMT
+               MOVE CM-EFFECTIVE-RATE     TO O-CM-RATE
+               MULTIPLY DAILYTOTAL(SUB,8) BY CM-EFFECTIVE-RATE
+                   GIVING CM-COMMISSION-AMT
+               MOVE CM-COMMISSION-AMT     TO O-CM-COMMISSION
+               WRITE SUMMARY-REC FROM COMMISSION-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           ADD 1 TO SUB.
+
+      *    REWRITE THE ACCUMULATOR FILES IN FULL FROM THE UPDATED
+      *    IN-MEMORY TOTALS, THE SAME REBUILD-ON-EVERY-RUN APPROACH
+      *    USED FOR THE AUDIT TRAIL IN CBLJCB02.
+       4300-WRITE-ACCUMULATORS.
+           PERFORM 4310-WRITE-SLM-ACCUM.
+           PERFORM 4320-WRITE-FUR-ACCUM.
+           PERFORM 4330-WRITE-ACC-CTL.
+
+       4310-WRITE-SLM-ACCUM.
+           OPEN OUTPUT SLM-ACCUM-FILE.
+           MOVE 0 TO SA-SLM-NUM.
+           MOVE STORE-SLM-MTD TO SA-MTD-AMT.
+           MOVE STORE-SLM-YTD TO SA-YTD-AMT.
+           WRITE SLM-ACC-REC.
+           MOVE 1 TO SUB.
+           PERFORM 4311-WRITE-ONE-SLM-ACCUM
+               UNTIL SUB > SLM-COUNT.
+           CLOSE SLM-ACCUM-FILE.
+
+       4311-WRITE-ONE-SLM-ACCUM.
+           MOVE SUB          TO SA-SLM-NUM.
+           MOVE SLM-MTD(SUB) TO SA-MTD-AMT.
+           MOVE SLM-YTD(SUB) TO SA-YTD-AMT.
+           WRITE SLM-ACC-REC.
+           ADD 1 TO SUB.
+
+       4320-WRITE-FUR-ACCUM.
+           OPEN OUTPUT FUR-ACCUM-FILE.
+           MOVE 0 TO FA-FUR-CODE.
+           MOVE FUR-GRAND-MTD TO FA-MTD-AMT.
+           MOVE FUR-GRAND-YTD TO FA-YTD-AMT.
+           WRITE FUR-ACC-REC.
+           MOVE 1 TO SUB.
+           PERFORM 4321-WRITE-ONE-FUR-ACCUM
+               UNTIL SUB > 9.
+           CLOSE FUR-ACCUM-FILE.
+
+       4321-WRITE-ONE-FUR-ACCUM.
+           MOVE SUB          TO FA-FUR-CODE.
+           MOVE FUR-MTD(SUB) TO FA-MTD-AMT.
+           MOVE FUR-YTD(SUB) TO FA-YTD-AMT.
+           WRITE FUR-ACC-REC.
+           ADD 1 TO SUB.
+
+       4330-WRITE-ACC-CTL.
+           OPEN OUTPUT ACC-CTL-FILE.
+           MOVE CURRENT-MONTH TO AC-MONTH.
+           MOVE CURRENT-YEAR  TO AC-YEAR.
+           WRITE ACC-CTL-REC.
+           CLOSE ACC-CTL-FILE.
 
        9000-READ.
            READ SALESFILE
                AT END MOVE 'N' TO MORE-RECS
                NOT AT END
-                   MOVE ST-SLM-NAME TO S-NAME(ST-SLM-NUM).
+                   PERFORM 2150-VALIDATE-SLM-NUM
+                   PERFORM 2170-VALIDATE-FUR-CODE
+                   IF SLM-VALID-SW = 'Y'
+                       MOVE ST-SLM-NAME TO S-NAME(ST-SLM-NUM)
+                   END-IF
+                   IF SLM-VALID-SW NOT = 'Y' OR FUR-VALID-SW NOT = 'Y'
+                       PERFORM 2160-EXCEPTION-PRINT
+                   END-IF
+           END-READ.
+
+      *    A VALID ST-SLM-NUM IS 1 THROUGH SLM-COUNT (THE NUMBER OF
+      *    SALESPEOPLE ON THE MASTER FILE - SEE 1300-LOAD-SLM-MASTER)
+      *    AND MUST MATCH AN ACTIVE ENTRY ON THAT MASTER. THE
+      *    STORE-WIDE TOTAL NO LONGER TAKES UP A TABLE SLOT - SEE
+      *    STORE-TOTALS.
+       2150-VALIDATE-SLM-NUM.
+           MOVE 'Y' TO SLM-VALID-SW.
+           IF ST-SLM-NUM < 1 OR ST-SLM-NUM > SLM-COUNT
+               MOVE 'N' TO SLM-VALID-SW
+           ELSE
+               IF NOT SLM-MST-ACTIVE(ST-SLM-NUM)
+                   MOVE 'N' TO SLM-VALID-SW
+               END-IF
+           END-IF.
+
+      *    A VALID ST-FUR-CODE IS 1-9 (SEE FURN-CAT-TABLE) - CHECKED
+      *    HERE BEFORE 2200-CALC EVER USES IT AS A SUBSCRIPT INTO
+      *    FURN-TOTAL-SALES/FUR-MTD/FUR-YTD.
+       2170-VALIDATE-FUR-CODE.
+           MOVE 'Y' TO FUR-VALID-SW.
+           IF ST-FUR-CODE < 1 OR ST-FUR-CODE > 9
+               MOVE 'N' TO FUR-VALID-SW
+           END-IF.
+
+       2160-EXCEPTION-PRINT.
+           MOVE ST-SLM-NUM     TO O-EX-SLM-NUM.
+           MOVE ST-SALES-DATE  TO O-EX-SALES-DATE.
+           MOVE ST-AMOUNT      TO O-EX-AMOUNT.
+           IF SLM-VALID-SW NOT = 'Y'
+               IF ST-SLM-NUM < 1 OR ST-SLM-NUM > SLM-COUNT
+                   MOVE 'SALESPERSON NUMBER OUT OF RANGE' TO O-EX-REASON
+               ELSE
+                   MOVE 'SALESPERSON NUMBER UNKNOWN OR INACTIVE'
+                       TO O-EX-REASON
+               END-IF
+           ELSE
+               MOVE 'FURNITURE CODE OUT OF RANGE' TO O-EX-REASON
+           END-IF.
+           WRITE EXCEPT-REC FROM EXCEPT-LINE
+               AFTER ADVANCING 1 LINE
+               AT EOP
+                   PERFORM 1310-EXCEPT-HEADING.
