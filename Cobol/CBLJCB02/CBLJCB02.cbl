@@ -10,7 +10,35 @@
 		   SELECT PRTOUT
 			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CAMPRES.DAT'
 				   ORGANIZATION IS LINE SEQUENTIAL.
-           
+
+		   SELECT CAMPRES-CHECK
+			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CAMPRES.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS WS-CHK-FILE-STATUS.
+
+		   SELECT CAMPGROUND-FILE
+			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CAMPGRD.DAT'
+			   ORGANIZATION IS LINE SEQUENTIAL
+			   FILE STATUS IS WS-CG-FILE-STATUS.
+
+		   SELECT CONFIRM-OUT
+			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CONFIRM.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
+		   SELECT CKPT-FILE
+			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CKPT.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+		   SELECT AUDIT-CHECK
+			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\AUDIT.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL
+				   FILE STATUS IS WS-AUD-FILE-STATUS.
+
+		   SELECT AUDIT-OUT
+			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\AUDIT.DAT'
+				   ORGANIZATION IS LINE SEQUENTIAL.
+
            SELECT ERROUT
 			   ASSIGN TO 'C:\COBOLFA23\CBLJCB02\ERR.PRT'
 				   ORGANIZATION IS RECORD SEQUENTIAL.
@@ -30,6 +58,78 @@
 
        COPY "VAL.CPY".
 
+	   FD CAMPRES-CHECK
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS CHK-REC
+	   RECORD CONTAINS 136 CHARACTERS.
+
+	   01 CHK-REC.
+	       05 FILLER              PIC X(16).
+	       05 CHK-CAMPGROUND      PIC X(11).
+	       05 CHK-SITE            PIC X(3).
+	       05 CHK-DATE            PIC 9(8).
+	       05 CHK-END-DATE        PIC 9(8).
+	       05 FILLER              PIC X(90).
+
+	   FD CAMPGROUND-FILE
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS CG-REC
+	   RECORD CONTAINS 11 CHARACTERS.
+
+	   01 CG-REC                 PIC X(11).
+
+	   FD CONFIRM-OUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS CONFIRM-REC
+	   RECORD CONTAINS 83 CHARACTERS.
+
+	   01 CONFIRM-REC.
+	       05 CO-NAME             PIC X(27).
+	       05 CO-CAMPGROUND       PIC X(11).
+	       05 CO-SITE             PIC X(3).
+	       05 CO-DATE             PIC X(8).
+	       05 CO-END-DATE         PIC 9(8).
+	       05 CO-LEN-STAY         PIC X(2).
+	       05 CO-AMT        PIC S9(3)V99 SIGN LEADING SEPARATE.
+	       05 FILLER              PIC X(18).
+
+	   FD CKPT-FILE
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS CKPT-REC
+	   RECORD CONTAINS 6 CHARACTERS.
+
+	   01 CKPT-REC               PIC 9(6).
+
+	   FD AUDIT-CHECK
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS AUD-CHK-REC
+	   RECORD CONTAINS 158 CHARACTERS.
+
+	   01 AUD-CHK-REC.
+	       05 AUD-CHK-STATUS         PIC X.
+	       05 AUD-CHK-CAMPGROUND     PIC X(11).
+	       05 AUD-CHK-SITE           PIC X(3).
+	       05 AUD-CHK-DATE           PIC X(8).
+	       05 AUD-CHK-LNAME          PIC X(15).
+	       05 AUD-CHK-FNAME          PIC X(10).
+	       05 AUD-CHK-ERR-MSG        PIC X(100).
+	       05 FILLER                 PIC X(10).
+
+	   FD AUDIT-OUT
+	   LABEL RECORD IS OMITTED
+	   DATA RECORD IS AUDIT-REC
+	   RECORD CONTAINS 158 CHARACTERS.
+
+	   01 AUDIT-REC.
+	       05 AUD-STATUS             PIC X.
+	       05 AUD-CAMPGROUND         PIC X(11).
+	       05 AUD-SITE               PIC X(3).
+	       05 AUD-DATE               PIC X(8).
+	       05 AUD-LNAME              PIC X(15).
+	       05 AUD-FNAME              PIC X(10).
+	       05 AUD-ERR-MSG            PIC X(100).
+	       05 FILLER                 PIC X(10).
+
 	   FD ERROUT
 	   LABEL RECORD IS OMITTED
 	   DATA RECORD IS ERRLINE
@@ -43,6 +143,30 @@
            05 FIRST-ERR-SW      PIC X.
            05 ERR-SW            PIC X.
            05 MORE-RECS         PIC X.
+           05 MORE-CHK-RECS     PIC X.
+           05 MORE-CG-RECS      PIC X.
+           05 MORE-AUD-RECS     PIC X.
+           05 AUD-MATCH-SW      PIC X.
+       01 WS-CHK-FILE-STATUS    PIC XX.
+       01 WS-CG-FILE-STATUS     PIC XX.
+       01 WS-CKPT-FILE-STATUS   PIC XX.
+       01 WS-AUD-FILE-STATUS    PIC XX.
+
+      *    RUN CHECKPOINT - HOW MANY TRAN-RECs HAVE BEEN WRITTEN
+      *    THROUGH TO CAMPRES.DAT/ERR.PRT SO A RERUN AFTER AN ABORT
+      *    CAN SKIP PAST THEM INSTEAD OF REPROCESSING THE WHOLE FILE.
+       01 CKPT-FIELDS.
+           05 CKPT-COUNT           PIC 9(6) VALUE 0.
+           05 C-TOTAL-PROCESSED    PIC 9(6) VALUE 0.
+           05 C-SKIP-CTR           PIC 9(6) VALUE 0.
+           05 CKPT-WORK            PIC 9(6).
+           05 CKPT-REMAINDER       PIC 9(6).
+
+       01 LUHN-FIELDS.
+           05 LUHN-SUM             PIC 9(3).
+           05 LUHN-DIGIT           PIC 9.
+           05 LUHN-DOUBLE          PIC 99.
+           05 LUHN-POS             PIC 99.
        01 CURRENT-DATE-AND-TIME.
            05 CURRENT-DATE.
 		       10 CURRENT-YEAR  PIC X(4).	  
@@ -57,8 +181,13 @@
            05 C-AMT             PIC S9(3)V99.
            05 C-AMT2            PIC S9(3)V99.
            05 C-END-DATE        PIC 9(8).
+           05 C-RES-DATE-NUM    PIC 9(8).
            05 DATE-TYPE         PIC X.
            05 C-LEAP            PIC 9(4).
+           05 C-SITE-RATE       PIC 99.
+           05 C-INT-DATE        PIC 9(7).
+           05 C-DOW             PIC 9.
+               88 C-IS-WEEKEND  VALUE 5, 6.
 
        01 WK-DATE.
 	       05 WK-YYYY	        PIC 9(4).
@@ -66,6 +195,7 @@
 	       	   88 VAL-MM	VALUE 1 THRU 12.
 	       	   88 VAL-30-MM VALUE 4, 6, 9, 11.
 	       	   88 VAL-31-MM VALUE 1, 3, 5, 7, 8, 10, 12.
+	       	   88 PEAK-SEASON-MM VALUE 5 THRU 9.
 	       05 WK-DD	PIC 99.
 	       	   88 VAL-WK-DD-31 VALUE 1 THRU 31.
 	       	   88 VAL-WK-DD-30 VALUE 1 THRU 30.
@@ -75,59 +205,116 @@
        01 TBL-WK-DATE-NUM REDEFINES WK-DATE.
            05 WK-DATE-NUM       PIC 9(8).
 
+      *    HOLDS THE ARRIVAL DATE ACROSS 2120-OVERLAP-CHECK'S CALL TO
+      *    2400-CALCS, WHICH ADVANCES WK-DATE TO THE DEPARTURE DATE -
+      *    WITHOUT THIS, 2116-RATE-LOOKUP WOULD PRICE OFF THE WRONG DAY
+      *    FOR ANY STAY CROSSING A SEASON OR WEEKEND BOUNDARY.
+       01 WK-DATE-SAVE          PIC 9(8).
+
        COPY "ERROR.CPY".
 
+      *    SITE RATE CARD - LETTER + 4 TWO-DIGIT RATES PER SITE:
+      *    OFF-SEASON WEEKDAY, OFF-SEASON WEEKEND, SEASON WEEKDAY,
+      *    SEASON WEEKEND (SEASON IS MAY THRU SEPTEMBER, WEEKEND IS A
+      *    FRIDAY OR SATURDAY ARRIVAL - SEE 2116-RATE-LOOKUP).
        01 SITES.
-           05  FILLER           PIC X(3)   VALUE 'A10'.
-           05  FILLER           PIC X(3)   VALUE 'B10'.
-           05  FILLER           PIC X(3)   VALUE 'C10'.
-           05  FILLER           PIC X(3)   VALUE 'D12'.
-           05  FILLER           PIC X(3)   VALUE 'E12'.
-           05  FILLER           PIC X(3)   VALUE 'F12'.
-           05  FILLER           PIC X(3)   VALUE 'G12'.
-           05  FILLER           PIC X(3)   VALUE 'H12'.
-           05  FILLER           PIC X(3)   VALUE 'I12'.
-           05  FILLER           PIC X(3)   VALUE 'J12'.
-           05  FILLER           PIC X(3)   VALUE 'K12'.
-           05  FILLER           PIC X(3)   VALUE 'L12'.
-           05  FILLER           PIC X(3)   VALUE 'M12'.
-           05  FILLER           PIC X(3)   VALUE 'N14'.
-           05  FILLER           PIC X(3)   VALUE 'O14'.
-           05  FILLER           PIC X(3)   VALUE 'P14'.
-           05  FILLER           PIC X(3)   VALUE 'Q14'.
-           05  FILLER           PIC X(3)   VALUE 'R14'.
-           05  FILLER           PIC X(3)   VALUE 'S14'.
-           05  FILLER           PIC X(3)   VALUE 'T14'.
-           05  FILLER           PIC X(3)   VALUE 'U14'.
-           05  FILLER           PIC X(3)   VALUE 'V14'.
-           05  FILLER           PIC X(3)   VALUE 'W14'.
-           05  FILLER           PIC X(3)   VALUE 'X14'.
-           05  FILLER           PIC X(3)   VALUE 'Y14'.
-           05  FILLER           PIC X(3)   VALUE 'Z14'.
+           05  FILLER           PIC X(9)   VALUE 'A10121316'.
+           05  FILLER           PIC X(9)   VALUE 'B10121316'.
+           05  FILLER           PIC X(9)   VALUE 'C10121316'.
+           05  FILLER           PIC X(9)   VALUE 'D12141518'.
+           05  FILLER           PIC X(9)   VALUE 'E12141518'.
+           05  FILLER           PIC X(9)   VALUE 'F12141518'.
+           05  FILLER           PIC X(9)   VALUE 'G12141518'.
+           05  FILLER           PIC X(9)   VALUE 'H12141518'.
+           05  FILLER           PIC X(9)   VALUE 'I12141518'.
+           05  FILLER           PIC X(9)   VALUE 'J12141518'.
+           05  FILLER           PIC X(9)   VALUE 'K12141518'.
+           05  FILLER           PIC X(9)   VALUE 'L12141518'.
+           05  FILLER           PIC X(9)   VALUE 'M12141518'.
+           05  FILLER           PIC X(9)   VALUE 'N14161720'.
+           05  FILLER           PIC X(9)   VALUE 'O14161720'.
+           05  FILLER           PIC X(9)   VALUE 'P14161720'.
+           05  FILLER           PIC X(9)   VALUE 'Q14161720'.
+           05  FILLER           PIC X(9)   VALUE 'R14161720'.
+           05  FILLER           PIC X(9)   VALUE 'S14161720'.
+           05  FILLER           PIC X(9)   VALUE 'T14161720'.
+           05  FILLER           PIC X(9)   VALUE 'U14161720'.
+           05  FILLER           PIC X(9)   VALUE 'V14161720'.
+           05  FILLER           PIC X(9)   VALUE 'W14161720'.
+           05  FILLER           PIC X(9)   VALUE 'X14161720'.
+           05  FILLER           PIC X(9)   VALUE 'Y14161720'.
+           05  FILLER           PIC X(9)   VALUE 'Z14161720'.
 
        01 TBL-SITE REDEFINES SITES.
            05 TBL-SITE-INFO     OCCURS 26 TIMES   INDEXED BY SITE-INDEX.
-               10 TBL-SITE-NAME     PIC X.
-               10 TBL-SITE-PRICE    PIC 99.
+               10 TBL-SITE-NAME          PIC X.
+               10 TBL-SITE-OFF-WEEKDAY   PIC 99.
+               10 TBL-SITE-OFF-WEEKEND   PIC 99.
+               10 TBL-SITE-PEAK-WEEKDAY  PIC 99.
+               10 TBL-SITE-PEAK-WEEKEND  PIC 99.
+
+       01 EXIST-RES-CTR            PIC 9(4) VALUE 0.
+       01 EXIST-RES-TABLE.
+           05 EXIST-RES-ENTRY   OCCURS 500 TIMES INDEXED BY EXIST-INDEX.
+               10 EXIST-CAMPGROUND  PIC X(11).
+               10 EXIST-SITE        PIC X(3).
+               10 EXIST-DATE        PIC 9(8).
+               10 EXIST-END-DATE    PIC 9(8).
+
+       01 CAMPGROUND-CTR           PIC 9(4) VALUE 0.
+       01 CAMPGROUND-TABLE.
+           05 CAMPGROUND-ENTRY  OCCURS 50 TIMES INDEXED BY CG-INDEX.
+               10 TBL-CAMPGROUND-NAME  PIC X(11).
+
+      *    GUEST/SITE/DATE COMBINATIONS ALREADY SEEN THIS RUN - CATCHES
+      *    THE SAME FORM BEING SUBMITTED TWICE (MAIL AND FAX) IN ONE
+      *    RESERVE.DAT BATCH (SEE 2119-DUPLICATE-CHECK).
+       01 DUP-CTR                  PIC 9(4) VALUE 0.
+       01 DUP-TABLE.
+           05 DUP-ENTRY         OCCURS 500 TIMES INDEXED BY DUP-INDEX.
+               10 DUP-LNAME         PIC X(15).
+               10 DUP-FNAME         PIC X(10).
+               10 DUP-CAMPGROUND    PIC X(11).
+               10 DUP-SITE          PIC X(3).
+               10 DUP-DATE          PIC X(8).
+
+      *    AUDIT TRAIL - REJECTED RECORDS CARRIED FORWARD FROM RUN TO
+      *    RUN SO A LATER CORRECTED RESUBMISSION CAN BE MATCHED BACK
+      *    TO ITS ORIGINAL ERROR (SEE 2125-AUDIT-UPDATE).  LOADED FROM
+      *    AUDIT.DAT AT INIT AND REWRITTEN IN FULL AT CLOSING.
+       01 C-FIRST-ERR-MSG          PIC X(100).
+       01 AUDIT-CTR                PIC 9(4) VALUE 0.
+       01 AUD-OUT-SUB              PIC 9(4).
+       01 AUDIT-TABLE.
+           05 AUDIT-ENTRY       OCCURS 500 TIMES INDEXED BY AUDIT-INDEX.
+               10 TBL-AUD-STATUS       PIC X.
+                   88 TBL-AUD-PENDING    VALUE 'P'.
+                   88 TBL-AUD-CLEARED    VALUE 'C'.
+               10 TBL-AUD-CAMPGROUND   PIC X(11).
+               10 TBL-AUD-SITE         PIC X(3).
+               10 TBL-AUD-DATE         PIC X(8).
+               10 TBL-AUD-LNAME        PIC X(15).
+               10 TBL-AUD-FNAME        PIC X(10).
+               10 TBL-AUD-ERR-MSG      PIC X(100).
 
        01 ERR-TITLE-LINE.
-		   05 FILLER                  PIC X(6)    VALUE 'DATE: '.
-		   05 ERR-TITLE-DATE.					   
-		       10 ERR-TITLE-MONTH     PIC XX.	  
-			   10 FILLER              PIC X       VALUE '/'.
-			   10 ERR-TITLE-DAY       PIC XX.	  
-		       10 FILLER              PIC X       VALUE '/'.
-			   10 ERR-TITLE-YEAR      PIC X(4).	  
-		   05 FILLER                  PIC X(37)   VALUE SPACES.
-		   05 FILLER                  PIC X(25)	  
-              VALUE 'RATHBUN LAKE RESERVATIONS'. 
-		   05 FILLER                  PIC X(46)   VALUE SPACES.
-		   05 FILLER                  PIC X(6)    VALUE 'PAGE: '.
-		   05 ERR-TITLE-PAGE          PIC Z9.
+	   05 FILLER                  PIC X(6)    VALUE 'DATE: '.
+	   05 ERR-TITLE-DATE.
+	       10 ERR-TITLE-MONTH     PIC XX.
+		   10 FILLER              PIC X       VALUE '/'.
+		   10 ERR-TITLE-DAY       PIC XX.
+	       10 FILLER              PIC X       VALUE '/'.
+		   10 ERR-TITLE-YEAR      PIC X(4).
+	   05 FILLER                  PIC X(37)   VALUE SPACES.
+	   05 FILLER                  PIC X(25)
+              VALUE 'RATHBUN LAKE RESERVATIONS'.
+	   05 FILLER                  PIC X(46)   VALUE SPACES.
+	   05 FILLER                  PIC X(6)    VALUE 'PAGE: '.
+	   05 ERR-TITLE-PAGE          PIC Z9.
 
 	   01 ERR-TITLE-LINE2.
-		   05 FILLER                  PIC X(60)   VALUE SPACES.
-		   05 FILLER                  PIC X(12)   VALUE 'ERROR REPORT'.
+	   05 FILLER                  PIC X(60)   VALUE SPACES.
+	   05 FILLER                  PIC X(12)   VALUE 'ERROR REPORT'.
 
        01 ERR-COL-HEADING.
            05 FILLER                  PIC X(12)   VALUE 
@@ -162,16 +349,145 @@
 
        1000-INIT.
            OPEN INPUT CAMPRES-INPUT.
-           OPEN OUTPUT PRTOUT.
-           OPEN OUTPUT ERROUT.
+           PERFORM 1050-LOAD-EXIST-RES.
+           PERFORM 1070-LOAD-CAMPGROUNDS.
+           PERFORM 1110-LOAD-AUDIT-TRAIL.
+           PERFORM 1090-LOAD-CHECKPOINT.
+           OPEN EXTEND PRTOUT.
+           OPEN EXTEND CONFIRM-OUT.
+           OPEN EXTEND ERROUT.
            MOVE FUNCTION CURRENT-DATE          TO CURRENT-DATE-AND-TIME.
            MOVE CURRENT-MONTH                  TO ERR-TITLE-MONTH.
            MOVE CURRENT-DAY                    TO ERR-TITLE-DAY.
            MOVE CURRENT-YEAR                   TO ERR-TITLE-YEAR.
            MOVE 'Y'                            TO MORE-RECS.
-       
+
            PERFORM 1100-INIT-HEADING.
            PERFORM 9000-READ-INPUT.
+           PERFORM 1095-SKIP-CHECKPOINTED-RECS.
+
+      *    LOAD HOW MANY TRAN-RECs A PRIOR RUN OF THIS JOB ALREADY
+      *    CHECKPOINTED (SEE 1097/1098) SO THEY CAN BE SKIPPED BELOW.
+       1090-LOAD-CHECKPOINT.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS NOT = '00'
+               MOVE 0 TO CKPT-COUNT
+           ELSE
+               READ CKPT-FILE
+                   AT END
+                       MOVE 0 TO CKPT-COUNT
+                   NOT AT END
+                       MOVE CKPT-REC TO CKPT-COUNT
+               END-READ
+               CLOSE CKPT-FILE
+           END-IF.
+           MOVE CKPT-COUNT TO C-TOTAL-PROCESSED.
+
+      *    SKIP PAST THE RECORDS A PRIOR RUN ALREADY WROTE THROUGH TO
+      *    CAMPRES.DAT/ERR.PRT - THEY AREN'T RE-VALIDATED OR RE-PRINTED.
+       1095-SKIP-CHECKPOINTED-RECS.
+           IF CKPT-COUNT > 0
+               MOVE 0 TO C-SKIP-CTR
+               PERFORM 1096-SKIP-ONE-REC
+                   UNTIL C-SKIP-CTR >= CKPT-COUNT OR MORE-RECS = 'N'
+           END-IF.
+
+       1096-SKIP-ONE-REC.
+           PERFORM 9000-READ-INPUT.
+           ADD 1 TO C-SKIP-CTR.
+
+      *    LOAD THE RESERVATIONS ALREADY ON CAMPRES.DAT SO THIS RUN
+      *    CAN BE CHECKED FOR OVERLAPPING SITE BOOKINGS (SEE 2120).
+       1050-LOAD-EXIST-RES.
+           MOVE 'Y' TO MORE-CHK-RECS.
+           OPEN INPUT CAMPRES-CHECK.
+           IF WS-CHK-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-CHK-RECS
+           ELSE
+               PERFORM 9100-READ-EXIST-RES
+           END-IF.
+           PERFORM 1060-BUILD-EXIST-TABLE
+               UNTIL MORE-CHK-RECS = 'N'.
+           IF WS-CHK-FILE-STATUS = '00' OR WS-CHK-FILE-STATUS = '10'
+               CLOSE CAMPRES-CHECK
+           END-IF.
+
+       1060-BUILD-EXIST-TABLE.
+           IF EXIST-RES-CTR < 500
+               ADD 1 TO EXIST-RES-CTR
+               MOVE CHK-CAMPGROUND  TO EXIST-CAMPGROUND(EXIST-RES-CTR)
+               MOVE CHK-SITE        TO EXIST-SITE(EXIST-RES-CTR)
+               MOVE CHK-DATE        TO EXIST-DATE(EXIST-RES-CTR)
+               MOVE CHK-END-DATE    TO EXIST-END-DATE(EXIST-RES-CTR)
+           END-IF.
+           PERFORM 9100-READ-EXIST-RES.
+
+       9100-READ-EXIST-RES.
+           READ CAMPRES-CHECK
+               AT END MOVE 'N' TO MORE-CHK-RECS.
+
+      *    LOAD THE CAMPGROUND REFERENCE FILE SO I-CAMPGROUND CAN BE
+      *    VALIDATED AGAINST THE CURRENT LIST OF OPEN CAMPGROUNDS
+      *    WITHOUT A RECOMPILE WHEN THE CORPS OPENS OR RENAMES ONE.
+       1070-LOAD-CAMPGROUNDS.
+           MOVE 'Y' TO MORE-CG-RECS.
+           OPEN INPUT CAMPGROUND-FILE.
+           IF WS-CG-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-CG-RECS
+           ELSE
+               PERFORM 9110-READ-CAMPGROUND
+           END-IF.
+           PERFORM 1080-BUILD-CAMPGROUND-TABLE
+               UNTIL MORE-CG-RECS = 'N'.
+           IF WS-CG-FILE-STATUS = '00' OR WS-CG-FILE-STATUS = '10'
+               CLOSE CAMPGROUND-FILE
+           END-IF.
+
+       1080-BUILD-CAMPGROUND-TABLE.
+           IF CAMPGROUND-CTR < 50
+               ADD 1 TO CAMPGROUND-CTR
+               MOVE CG-REC TO TBL-CAMPGROUND-NAME(CAMPGROUND-CTR)
+           END-IF.
+           PERFORM 9110-READ-CAMPGROUND.
+
+       9110-READ-CAMPGROUND.
+           READ CAMPGROUND-FILE
+               AT END MOVE 'N' TO MORE-CG-RECS.
+
+      *    LOAD THE PENDING/CLEARED AUDIT TRAIL LEFT BY PRIOR RUNS SO
+      *    A RESUBMISSION CAN BE MATCHED BACK TO ITS ORIGINAL ERROR
+      *    (SEE 2125-AUDIT-UPDATE).  AUDIT.DAT DOESN'T EXIST ON THE
+      *    VERY FIRST RUN, SO A MISSING FILE JUST MEANS AN EMPTY TABLE.
+       1110-LOAD-AUDIT-TRAIL.
+           MOVE 'Y' TO MORE-AUD-RECS.
+           OPEN INPUT AUDIT-CHECK.
+           IF WS-AUD-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-AUD-RECS
+           ELSE
+               PERFORM 9130-READ-AUDIT
+           END-IF.
+           PERFORM 1120-BUILD-AUDIT-TABLE
+               UNTIL MORE-AUD-RECS = 'N'.
+           IF WS-AUD-FILE-STATUS = '00' OR WS-AUD-FILE-STATUS = '10'
+               CLOSE AUDIT-CHECK
+           END-IF.
+
+       1120-BUILD-AUDIT-TABLE.
+           IF AUDIT-CTR < 500
+               ADD 1 TO AUDIT-CTR
+               MOVE AUD-CHK-STATUS      TO TBL-AUD-STATUS(AUDIT-CTR)
+               MOVE AUD-CHK-CAMPGROUND  TO TBL-AUD-CAMPGROUND(AUDIT-CTR)
+               MOVE AUD-CHK-SITE        TO TBL-AUD-SITE(AUDIT-CTR)
+               MOVE AUD-CHK-DATE        TO TBL-AUD-DATE(AUDIT-CTR)
+               MOVE AUD-CHK-LNAME       TO TBL-AUD-LNAME(AUDIT-CTR)
+               MOVE AUD-CHK-FNAME       TO TBL-AUD-FNAME(AUDIT-CTR)
+               MOVE AUD-CHK-ERR-MSG     TO TBL-AUD-ERR-MSG(AUDIT-CTR)
+           END-IF.
+           PERFORM 9130-READ-AUDIT.
+
+       9130-READ-AUDIT.
+           READ AUDIT-CHECK
+               AT END MOVE 'N' TO MORE-AUD-RECS.
 
        2000-MAINLINE.
            PERFORM 2100-ERR-VALIDATION.
@@ -179,15 +495,67 @@
                PERFORM 2400-CALCS
                PERFORM 2300-MOVE-PRINT
            END-IF.
+           PERFORM 2125-AUDIT-UPDATE.
+           ADD 1 TO C-TOTAL-PROCESSED.
+           PERFORM 1097-CHECKPOINT-IF-DUE.
            MOVE SPACES TO VAL-REC.
            PERFORM 9000-READ-INPUT.
 
+      *    CHECKPOINT EVERY 25 RECORDS SO AN ABORTED RUN CAN BE RESUMED
+      *    WITHOUT REPROCESSING EVERYTHING FROM RESERVE.DAT RECORD ONE.
+       1097-CHECKPOINT-IF-DUE.
+           DIVIDE C-TOTAL-PROCESSED BY 25 GIVING CKPT-WORK
+               REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER = 0
+               PERFORM 1098-WRITE-CHECKPOINT
+           END-IF.
+
+       1098-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE C-TOTAL-PROCESSED TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+
        3000-CLOSING.
            PERFORM 3100-ERR-TOTALS.
+           PERFORM 1099-RESET-CHECKPOINT.
+           PERFORM 3110-WRITE-AUDIT-TRAIL.
            CLOSE CAMPRES-INPUT.
            CLOSE PRTOUT.
+           CLOSE CONFIRM-OUT.
            CLOSE ERROUT.
 
+      *    THE RUN MADE IT THROUGH RESERVE.DAT CLEAN - RESET THE
+      *    CHECKPOINT SO THE NEXT RUN STARTS FROM RECORD ONE.
+       1099-RESET-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE 0 TO CKPT-REC.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+
+      *    REWRITE AUDIT.DAT FROM THE IN-MEMORY TABLE - ONLY STILL-
+      *    PENDING ENTRIES CARRY FORWARD TO THE NEXT RUN; ONES CLEARED
+      *    THIS RUN (SEE 2125-AUDIT-UPDATE) ARE DROPPED.
+       3110-WRITE-AUDIT-TRAIL.
+           OPEN OUTPUT AUDIT-OUT.
+           MOVE 1 TO AUD-OUT-SUB.
+           PERFORM 3120-WRITE-AUDIT-ENTRY
+               UNTIL AUD-OUT-SUB > AUDIT-CTR.
+           CLOSE AUDIT-OUT.
+
+       3120-WRITE-AUDIT-ENTRY.
+           IF TBL-AUD-PENDING(AUD-OUT-SUB)
+               MOVE TBL-AUD-STATUS(AUD-OUT-SUB)      TO AUD-STATUS
+               MOVE TBL-AUD-CAMPGROUND(AUD-OUT-SUB)  TO AUD-CAMPGROUND
+               MOVE TBL-AUD-SITE(AUD-OUT-SUB)        TO AUD-SITE
+               MOVE TBL-AUD-DATE(AUD-OUT-SUB)         TO AUD-DATE
+               MOVE TBL-AUD-LNAME(AUD-OUT-SUB)        TO AUD-LNAME
+               MOVE TBL-AUD-FNAME(AUD-OUT-SUB)        TO AUD-FNAME
+               MOVE TBL-AUD-ERR-MSG(AUD-OUT-SUB)      TO AUD-ERR-MSG
+               WRITE AUDIT-REC
+           END-IF.
+           ADD 1 TO AUD-OUT-SUB.
+
        1100-INIT-HEADING.                                                  
            MOVE 1                               TO ERR-PAGE-CTR.
            MOVE ERR-PAGE-CTR                   TO ERR-TITLE-PAGE.
@@ -201,11 +569,8 @@
        2100-ERR-VALIDATION.
            MOVE 'N' TO ERR-SW.
            MOVE 'Y' TO FIRST-ERR-SW.
-           IF NOT VAL-CAMPGROUND
-           	   MOVE ERR-MSG(1) TO O-ERR-MSG
-           	   MOVE 'Y' TO ERR-SW
-			   ADD 1 TO C-TOT-ERR-CTR
-           	   PERFORM 2110-ERROR-PRINT.
+           MOVE SPACES TO C-FIRST-ERR-MSG.
+           PERFORM 2105-CAMPGROUND-CHECK.
            IF I-SITE1 NUMERIC
            	   MOVE ERR-MSG(2) TO O-ERR-MSG
            	   MOVE 'Y' TO ERR-SW
@@ -238,6 +603,7 @@
            MOVE 'R' TO DATE-TYPE.
            PERFORM 2112-DATE-VAL.
       *    	  THRU 2113-DATE-VAL-EXIT.
+           MOVE WK-DATE-NUM TO C-RES-DATE-NUM.
 
       *CAN USE AN 88 FOR I-LEN-STAY	
            IF I-LEN-STAY NUMERIC
@@ -263,6 +629,8 @@
            	   PERFORM 2110-ERROR-PRINT
            END-IF.
 
+           PERFORM 2120-OVERLAP-CHECK.
+
            IF I-LNAME = SPACES
            	   MOVE ERR-MSG(14) TO O-ERR-MSG
            	   MOVE 'Y' TO ERR-SW
@@ -275,30 +643,37 @@
 			   ADD 1 TO C-TOT-ERR-CTR
            	   PERFORM 2110-ERROR-PRINT.
 
-           IF I-AMT NUMERIC AND I-LEN-STAY NUMERIC
-               SET SITE-INDEX TO 1
-	           SEARCH TBL-SITE-INFO
-                   WHEN I-SITE(1:1) = TBL-SITE-NAME(SITE-INDEX)
-		           COMPUTE C-AMT = I-LEN-STAY *
-                               TBL-SITE-PRICE(SITE-INDEX)
-                   COMPUTE C-AMT2 = I-LEN-STAY * I-AMT
-                   IF C-AMT NOT EQUAL C-AMT2
-           	           MOVE 'Y' TO ERR-SW
-           	           MOVE ERR-MSG(17) TO O-ERR-MSG
-				       ADD 1 TO C-TOT-ERR-CTR
-           	           PERFORM 2110-ERROR-PRINT
-                   END-IF
-                   IF I-AMT < 0
-                       MOVE 'Y' TO ERR-SW
-           	           MOVE ERR-MSG(27) TO O-ERR-MSG
-				       ADD 1 TO C-TOT-ERR-CTR
-           	           PERFORM 2110-ERROR-PRINT
-			       END-IF
-           ELSE
-               MOVE 'Y' TO ERR-SW
-           	   MOVE ERR-MSG(16) TO O-ERR-MSG
-			   ADD 1 TO C-TOT-ERR-CTR
-           	   PERFORM 2110-ERROR-PRINT
+      *    GATED ON ERR-SW = 'N' LIKE 2119-DUPLICATE-CHECK/2120-OVERLAP-
+      *    CHECK - OTHERWISE AN EARLIER FAILED CHECK (E.G. AN INVALID
+      *    RESERVATION DATE, WHICH LEAVES WK-DATE-NUM UNRESET) DRIVES
+      *    2116-RATE-LOOKUP'S FUNCTION INTEGER-OF-DATE OFF GARBAGE AND
+      *    THROWS A SPURIOUS ERR17 ON TOP OF THE REAL ERROR.
+           IF ERR-SW = 'N'
+               IF I-AMT NUMERIC AND I-LEN-STAY NUMERIC
+                   SET SITE-INDEX TO 1
+	               SEARCH TBL-SITE-INFO
+                       WHEN I-SITE(1:1) = TBL-SITE-NAME(SITE-INDEX)
+		               PERFORM 2116-RATE-LOOKUP
+                       COMPUTE C-AMT = I-LEN-STAY * C-SITE-RATE
+                       COMPUTE C-AMT2 = I-LEN-STAY * I-AMT
+                       IF C-AMT NOT EQUAL C-AMT2
+           	               MOVE 'Y' TO ERR-SW
+           	               MOVE ERR-MSG(17) TO O-ERR-MSG
+				           ADD 1 TO C-TOT-ERR-CTR
+           	               PERFORM 2110-ERROR-PRINT
+                       END-IF
+                       IF I-AMT < 0
+                           MOVE 'Y' TO ERR-SW
+           	               MOVE ERR-MSG(27) TO O-ERR-MSG
+				           ADD 1 TO C-TOT-ERR-CTR
+           	               PERFORM 2110-ERROR-PRINT
+			           END-IF
+               ELSE
+                   MOVE 'Y' TO ERR-SW
+           	       MOVE ERR-MSG(16) TO O-ERR-MSG
+			       ADD 1 TO C-TOT-ERR-CTR
+           	       PERFORM 2110-ERROR-PRINT
+               END-IF
            END-IF.
            
            IF NOT VAL-CCTYPE
@@ -311,18 +686,44 @@
            	   MOVE 'Y' TO ERR-SW
            	   MOVE ERR-MSG(19) TO O-ERR-MSG
 			   ADD 1 TO C-TOT-ERR-CTR
-           	   PERFORM 2110-ERROR-PRINT.
-           	
+           	   PERFORM 2110-ERROR-PRINT
+           ELSE
+               PERFORM 2117-LUHN-CHECK
+           END-IF.
+
        MOVE I-CCEXP TO WK-DATE.
        MOVE 'C' TO DATE-TYPE.
        PERFORM 2112-DATE-VAL
-	      THRU 2113-DATE-VAL-EXIT. 
+	      THRU 2113-DATE-VAL-EXIT.
+
+      *    ONLY REGISTER THIS RESERVATION IN DUP-TABLE ONCE IT HAS
+      *    CLEARED EVERY OTHER CHECK - OTHERWISE A RECORD THAT FAILS A
+      *    LATER EDIT STILL POISONS THE TABLE, AND A CORRECTED
+      *    RESUBMISSION OF THE SAME RESERVATION LATER IN THE SAME RUN
+      *    GETS FALSELY REJECTED AS AN ERR30 DUPLICATE.
+       PERFORM 2119-DUPLICATE-CHECK.
+
+      *    VALIDATE I-CAMPGROUND AGAINST THE CAMPGROUND REFERENCE
+      *    FILE LOADED AT 1070-LOAD-CAMPGROUNDS, IN PLACE OF THE OLD
+      *    HARDCODED VAL-CAMPGROUND CONDITION-NAME.
+       2105-CAMPGROUND-CHECK.
+           SET CG-INDEX TO 1.
+           SEARCH CAMPGROUND-ENTRY
+               AT END
+                   MOVE ERR-MSG(1) TO O-ERR-MSG
+                   MOVE 'Y' TO ERR-SW
+                   ADD 1 TO C-TOT-ERR-CTR
+                   PERFORM 2110-ERROR-PRINT
+               WHEN TBL-CAMPGROUND-NAME(CG-INDEX) = I-CAMPGROUND
+                   CONTINUE
+           END-SEARCH.
 
        2110-ERROR-PRINT.
 	       IF FIRST-ERR-SW = 'Y'
 		       MOVE 'N' TO FIRST-ERR-SW
 		       ADD 1 TO C-REC-ERR-CTR
 		       MOVE TRAN-REC TO O-ERR
+		       MOVE O-ERR-MSG TO C-FIRST-ERR-MSG
 		       WRITE ERRLINE FROM ERROR-LINE
 			       AFTER ADVANCING 2 LINES
 		       WRITE ERRLINE FROM ERR-MSG-LINE
@@ -425,6 +826,142 @@
 					   ADD 1 TO C-TOT-ERR-CTR
 	      	           PERFORM 2110-ERROR-PRINT.
 
+      *    DETERMINE THE SITE RATE THAT APPLIES TO THE RESERVATION
+      *    DATE CURRENTLY IN WK-DATE - SEASON COMES FROM PEAK-SEASON-MM
+      *    AND WEEKEND COMES FROM THE DAY OF WEEK (JAN 1 1601 IS
+      *    INTEGER-OF-DATE 1, A MONDAY, SO MOD 7 YIELDS 5=FRI, 6=SAT).
+       2116-RATE-LOOKUP.
+           COMPUTE C-INT-DATE = FUNCTION INTEGER-OF-DATE(WK-DATE-NUM).
+           COMPUTE C-DOW = FUNCTION MOD(C-INT-DATE, 7).
+           IF PEAK-SEASON-MM
+               IF C-IS-WEEKEND
+                   MOVE TBL-SITE-PEAK-WEEKEND(SITE-INDEX) TO C-SITE-RATE
+               ELSE
+                   MOVE TBL-SITE-PEAK-WEEKDAY(SITE-INDEX) TO C-SITE-RATE
+               END-IF
+           ELSE
+               IF C-IS-WEEKEND
+                   MOVE TBL-SITE-OFF-WEEKEND(SITE-INDEX) TO C-SITE-RATE
+               ELSE
+                   MOVE TBL-SITE-OFF-WEEKDAY(SITE-INDEX) TO C-SITE-RATE
+               END-IF
+           END-IF.
+
+      *    LUHN CHECK-DIGIT PASS ON THE ASSEMBLED 16-DIGIT CARD NUMBER
+      *    SO A TRANSPOSED DIGIT IS CAUGHT HERE INSTEAD OF AT ARRIVAL.
+       2117-LUHN-CHECK.
+           MOVE 0 TO LUHN-SUM.
+           PERFORM 2118-LUHN-DIGIT
+               VARYING LUHN-POS FROM 16 BY -1 UNTIL LUHN-POS < 1.
+           IF FUNCTION MOD(LUHN-SUM, 10) NOT = 0
+               MOVE 'Y' TO ERR-SW
+               MOVE ERR-MSG(29) TO O-ERR-MSG
+               ADD 1 TO C-TOT-ERR-CTR
+               PERFORM 2110-ERROR-PRINT
+           END-IF.
+
+       2118-LUHN-DIGIT.
+           MOVE I-CCNUM(LUHN-POS:1) TO LUHN-DIGIT.
+           IF FUNCTION MOD(16 - LUHN-POS, 2) = 1
+               COMPUTE LUHN-DOUBLE = LUHN-DIGIT * 2
+               IF LUHN-DOUBLE > 9
+                   COMPUTE LUHN-DOUBLE = LUHN-DOUBLE - 9
+               END-IF
+               ADD LUHN-DOUBLE TO LUHN-SUM
+           ELSE
+               ADD LUHN-DIGIT TO LUHN-SUM
+           END-IF.
+
+      *    CATCH THE SAME GUEST/CAMPGROUND/SITE/DATE BEING SUBMITTED
+      *    TWICE IN THIS RUN (E.G. A MAILED-IN FORM AND A FAXED COPY).
+       2119-DUPLICATE-CHECK.
+           IF ERR-SW = 'N' AND DUP-CTR > 0
+               SET DUP-INDEX TO 1
+               SEARCH DUP-ENTRY
+                   AT END
+                       NEXT SENTENCE
+                   WHEN DUP-LNAME(DUP-INDEX)      = I-LNAME
+                    AND DUP-FNAME(DUP-INDEX)      = I-FNAME
+                    AND DUP-CAMPGROUND(DUP-INDEX) = I-CAMPGROUND
+                    AND DUP-SITE(DUP-INDEX)       = I-SITE
+                    AND DUP-DATE(DUP-INDEX)       = I-DATE
+                       MOVE 'Y' TO ERR-SW
+                       MOVE ERR-MSG(30) TO O-ERR-MSG
+                       ADD 1 TO C-TOT-ERR-CTR
+                       PERFORM 2110-ERROR-PRINT
+               END-SEARCH
+           END-IF.
+           IF ERR-SW = 'N' AND DUP-CTR < 500
+               ADD 1 TO DUP-CTR
+               MOVE I-LNAME      TO DUP-LNAME(DUP-CTR)
+               MOVE I-FNAME      TO DUP-FNAME(DUP-CTR)
+               MOVE I-CAMPGROUND TO DUP-CAMPGROUND(DUP-CTR)
+               MOVE I-SITE       TO DUP-SITE(DUP-CTR)
+               MOVE I-DATE       TO DUP-DATE(DUP-CTR)
+           END-IF.
+
+      *    CROSS-CHECK THIS TRANSACTION'S SITE/DATE RANGE AGAINST
+      *    RESERVATIONS ALREADY ACCEPTED INTO CAMPRES.DAT (TBL LOADED
+      *    AT 1050-LOAD-EXIST-RES) SO THE SAME SITE CAN'T BE DOUBLE
+      *    BOOKED FOR AN OVERLAPPING STAY.
+       2120-OVERLAP-CHECK.
+           IF ERR-SW = 'N' AND EXIST-RES-CTR > 0
+               MOVE WK-DATE-NUM TO WK-DATE-SAVE
+               PERFORM 2400-CALCS
+               MOVE WK-DATE-SAVE TO WK-DATE-NUM
+               SET EXIST-INDEX TO 1
+               SEARCH EXIST-RES-ENTRY
+                   AT END
+                       NEXT SENTENCE
+                   WHEN EXIST-CAMPGROUND(EXIST-INDEX) = I-CAMPGROUND
+                    AND EXIST-SITE(EXIST-INDEX)       = I-SITE
+                    AND C-RES-DATE-NUM <= EXIST-END-DATE(EXIST-INDEX)
+                    AND C-END-DATE     >= EXIST-DATE(EXIST-INDEX)
+                       MOVE 'Y' TO ERR-SW
+                       MOVE ERR-MSG(28) TO O-ERR-MSG
+                       ADD 1 TO C-TOT-ERR-CTR
+                       PERFORM 2110-ERROR-PRINT
+               END-SEARCH
+           END-IF.
+
+      *    TIE THIS RECORD BACK TO ANY PENDING AUDIT ENTRY FOR THE SAME
+      *    GUEST/CAMPGROUND/SITE/DATE.  A CLEAN RECORD CLEARS A PENDING
+      *    ENTRY (A CORRECTED RESUBMISSION); A REJECTED RECORD REFRESHES
+      *    THE PENDING ENTRY'S ERROR MESSAGE, OR ADDS A NEW ONE IF THIS
+      *    IS THE FIRST TIME THIS KEY HAS BEEN REJECTED.
+       2125-AUDIT-UPDATE.
+           MOVE 'N' TO AUD-MATCH-SW.
+           IF AUDIT-CTR > 0
+               SET AUDIT-INDEX TO 1
+               SEARCH AUDIT-ENTRY
+                   AT END
+                       NEXT SENTENCE
+                   WHEN TBL-AUD-LNAME(AUDIT-INDEX)      = I-LNAME
+                    AND TBL-AUD-FNAME(AUDIT-INDEX)      = I-FNAME
+                    AND TBL-AUD-CAMPGROUND(AUDIT-INDEX) = I-CAMPGROUND
+                    AND TBL-AUD-SITE(AUDIT-INDEX)       = I-SITE
+                    AND TBL-AUD-DATE(AUDIT-INDEX)       = I-DATE
+                       MOVE 'Y' TO AUD-MATCH-SW
+                       IF ERR-SW = 'N'
+                           MOVE 'C' TO TBL-AUD-STATUS(AUDIT-INDEX)
+                       ELSE
+                           MOVE 'P' TO TBL-AUD-STATUS(AUDIT-INDEX)
+                           MOVE C-FIRST-ERR-MSG
+                               TO TBL-AUD-ERR-MSG(AUDIT-INDEX)
+                       END-IF
+               END-SEARCH
+           END-IF.
+           IF AUD-MATCH-SW = 'N' AND ERR-SW = 'Y' AND AUDIT-CTR < 500
+               ADD 1 TO AUDIT-CTR
+               MOVE 'P'          TO TBL-AUD-STATUS(AUDIT-CTR)
+               MOVE I-CAMPGROUND TO TBL-AUD-CAMPGROUND(AUDIT-CTR)
+               MOVE I-SITE       TO TBL-AUD-SITE(AUDIT-CTR)
+               MOVE I-DATE       TO TBL-AUD-DATE(AUDIT-CTR)
+               MOVE I-LNAME      TO TBL-AUD-LNAME(AUDIT-CTR)
+               MOVE I-FNAME      TO TBL-AUD-FNAME(AUDIT-CTR)
+               MOVE C-FIRST-ERR-MSG TO TBL-AUD-ERR-MSG(AUDIT-CTR)
+           END-IF.
+
        2300-MOVE-PRINT.
 	       EVALUATE I-CCTYPE
 		       WHEN 'V'
@@ -457,6 +994,30 @@
            
            WRITE VAL-REC.
 
+      *    ADD THIS ACCEPTED RESERVATION TO EXIST-RES-TABLE SO A LATER
+      *    TRANSACTION IN THIS SAME RUN IS ALSO CHECKED FOR OVERLAP
+      *    AGAINST IT BY 2120-OVERLAP-CHECK, NOT JUST RESERVATIONS
+      *    ALREADY ON CAMPRES.DAT BEFORE THIS RUN STARTED.
+           IF EXIST-RES-CTR < 500
+               ADD 1 TO EXIST-RES-CTR
+               MOVE I-CAMPGROUND TO EXIST-CAMPGROUND(EXIST-RES-CTR)
+               MOVE I-SITE       TO EXIST-SITE(EXIST-RES-CTR)
+               MOVE I-DATE       TO EXIST-DATE(EXIST-RES-CTR)
+               MOVE C-END-DATE   TO EXIST-END-DATE(EXIST-RES-CTR)
+           END-IF.
+
+      *    MAIL-MERGE EXPORT - ONE CONFIRM-REC PER ACCEPTED RESERVATION
+      *    SO CONFIRMATION LETTERS CAN BE PRINTED/EMAILED INSTEAD OF
+      *    BEING RETYPED FROM THE CAMPRES.DAT REPORT.
+           MOVE O-NAME       TO CO-NAME.
+           MOVE O-CAMPGROUND TO CO-CAMPGROUND.
+           MOVE O-SITE       TO CO-SITE.
+           MOVE O-DATE       TO CO-DATE.
+           MOVE O-END-DATE   TO CO-END-DATE.
+           MOVE O-LEN-STAY   TO CO-LEN-STAY.
+           MOVE O-AMT        TO CO-AMT.
+           WRITE CONFIRM-REC.
+
        2400-CALCS.
 
            MOVE I-DATE TO WK-DATE.
