@@ -0,0 +1,351 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBLJCB03.
+       AUTHOR. JEFF BIRKNER.
+
+      *    THIS PROGRAM PROCESSES CANCELLATION REQUESTS AGAINST THE
+      *    RESERVATIONS CBLJCB02 HAS ALREADY ACCEPTED INTO CAMPRES.DAT.
+      *    A MATCHED CANCELLATION IS REFUNDED (LESS ONE NIGHT'S FEE)
+      *    AND LEFT OFF THE REBUILT RESERVATION FILE, RELEASING THE
+      *    SITE FOR THAT DATE RANGE.
+
+       ENVIRONMENT DIVISION.
+           SELECT CANCEL-INPUT
+               ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CANCEL.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CANCEL-FILE-STATUS.
+
+           SELECT CAMPRES-INPUT
+               ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CAMPRES.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAMPRES-NEW
+               ASSIGN TO 'C:\COBOLFA23\CBLJCB02\CAMPNEW.DAT'
+                   ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REFUND-OUT
+               ASSIGN TO 'C:\COBOLFA23\CBLJCB02\REFUND.PRT'
+                   ORGANIZATION IS RECORD SEQUENTIAL.
+
+       FILE SECTION.
+       FD CANCEL-INPUT
+       LABEL RECORD IS STANDARD
+       DATA RECORD IS CANCEL-REC
+       RECORD CONTAINS 50 CHARACTERS.
+
+       01 CANCEL-REC.
+           05 CX-CAMPGROUND      PIC X(11).
+           05 CX-SITE             PIC X(3).
+           05 CX-LNAME            PIC X(15).
+           05 CX-DATE              PIC X(8).
+           05 FILLER               PIC X(13).
+
+       FD CAMPRES-INPUT
+       LABEL RECORD IS OMITTED
+       DATA RECORD IS OLD-VAL-REC
+       RECORD CONTAINS 136 CHARACTERS.
+
+       01 OLD-VAL-REC.
+           05 OV-CCTYPE            PIC X(16).
+           05 OV-CAMPGROUND       PIC X(11).
+           05 OV-SITE              PIC X(3).
+           05 OV-DATE               PIC X(8).
+           05 OV-END-DATE          PIC 9(8).
+           05 OV-LEN-STAY          PIC X(2).
+           05 OV-NAME               PIC X(27).
+           05 OV-AMT                PIC S9(3)V99 SIGN LEADING SEPARATE.
+           05 OV-CCNUM              PIC X(19).
+           05 OV-CCEXP              PIC X(8).
+           05 FILLER                PIC X(28).
+
+       FD CAMPRES-NEW
+       LABEL RECORD IS OMITTED
+       DATA RECORD IS NEW-VAL-REC
+       RECORD CONTAINS 136 CHARACTERS.
+
+       01 NEW-VAL-REC              PIC X(136).
+
+       FD REFUND-OUT
+       LABEL RECORD IS OMITTED
+       DATA RECORD IS REFUND-LINE
+       RECORD CONTAINS 132 CHARACTERS
+       LINAGE IS 60 WITH FOOTING AT 56.
+
+       01 REFUND-LINE               PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 SWITCHES.
+           05 MORE-CAMPRES-RECS    PIC X.
+           05 MORE-CANCEL-RECS     PIC X.
+
+       01 WS-CANCEL-FILE-STATUS    PIC XX.
+
+       01 CTRS.
+           05 PAGE-CTR             PIC 99     VALUE 0.
+           05 C-CANCEL-CTR         PIC 999    VALUE 0.
+
+       01 CALCS.
+           05 C-LEN-STAY-NUM       PIC 9(2).
+           05 C-NIGHTLY-RATE       PIC S9(3)V99.
+           05 C-REFUND-AMT         PIC S9(3)V99.
+           05 C-REFUND-TOTAL       PIC S9(7)V99 VALUE 0.
+
+      *    OV-NAME IS BUILT BY CBLJCB02 AS "LASTNAME, FIRSTNAME" - PULL
+      *    OUT JUST THE LAST NAME SO IT CAN BE COMPARED AGAINST
+      *    TBL-CX-LNAME, WHICH IS LAST-NAME-ONLY.
+       01 C-OV-LNAME                PIC X(15).
+
+       01 UM-SUB                    PIC 9(4).
+
+       01 CANCEL-CTR               PIC 9(4) VALUE 0.
+       01 CANCEL-TABLE.
+           05 CANCEL-ENTRY     OCCURS 500 TIMES INDEXED BY CANCEL-INDEX.
+               10 TBL-CX-CAMPGROUND    PIC X(11).
+               10 TBL-CX-SITE          PIC X(3).
+               10 TBL-CX-LNAME         PIC X(15).
+               10 TBL-CX-DATE          PIC X(8).
+               10 TBL-CX-MATCHED       PIC X VALUE 'N'.
+                   88 CX-MATCHED       VALUE 'Y'.
+
+       01 CURRENT-DATE-AND-TIME.
+           05 CURRENT-DATE.
+               10 CURRENT-YEAR      PIC X(4).
+               10 CURRENT-MONTH     PIC XX.
+               10 CURRENT-DAY       PIC XX.
+           05 CURRENT-TIME          PIC X(11).
+
+       01 REFUND-TITLE-LINE.
+           05 FILLER                  PIC X(6)    VALUE 'DATE: '.
+           05 REFUND-TITLE-DATE.
+               10 REFUND-TITLE-MONTH  PIC XX.
+               10 FILLER              PIC X       VALUE '/'.
+               10 REFUND-TITLE-DAY    PIC XX.
+               10 FILLER              PIC X       VALUE '/'.
+               10 REFUND-TITLE-YEAR   PIC X(4).
+           05 FILLER                  PIC X(37)   VALUE SPACES.
+           05 FILLER                  PIC X(25)
+              VALUE 'RATHBUN LAKE RESERVATIONS'.
+           05 FILLER                  PIC X(46)   VALUE SPACES.
+           05 FILLER                  PIC X(6)    VALUE 'PAGE: '.
+           05 REFUND-TITLE-PAGE       PIC Z9.
+
+       01 REFUND-TITLE-LINE2.
+           05 FILLER                  PIC X(58)   VALUE SPACES.
+           05 FILLER                  PIC X(14)   VALUE 'REFUND REPORT'.
+
+       01 REFUND-COL-HEADING.
+           05 FILLER                  PIC X(27)   VALUE 'NAME'.
+           05 FILLER                  PIC X(11)   VALUE 'CAMPGROUND'.
+           05 FILLER                  PIC X(6)    VALUE SPACES.
+           05 FILLER                  PIC X(4)    VALUE 'SITE'.
+           05 FILLER                  PIC X(5)    VALUE SPACES.
+           05 FILLER                  PIC X(7)    VALUE 'ARRIVAL'.
+           05 FILLER                  PIC X(4)    VALUE SPACES.
+           05 FILLER                  PIC X(6)    VALUE 'REFUND'.
+
+       01 REFUND-DETAIL-LINE.
+           05 RF-NAME                 PIC X(27).
+           05 RF-CAMPGROUND           PIC X(11).
+           05 FILLER                  PIC XXX     VALUE SPACES.
+           05 RF-SITE                 PIC X(3).
+           05 FILLER                  PIC X(5)    VALUE SPACES.
+           05 RF-DATE                 PIC X(8).
+           05 FILLER                  PIC XXX     VALUE SPACES.
+           05 RF-AMT                  PIC $$$9.99.
+
+       01 REFUND-TOTAL-HEADING.
+           05 FILLER                  PIC X(8)    VALUE 'TOTALS: '.
+           05 FILLER                  PIC X(14)   VALUE 'CANCELLATIONS'.
+           05 FILLER                  PIC X(7)    VALUE SPACES.
+           05 FILLER                  PIC X(6)    VALUE 'REFUND'.
+
+       01 REFUND-TOTALS.
+           05 FILLER                  PIC X(17)   VALUE SPACES.
+           05 O-CANCEL-CTR            PIC ZZ9.
+           05 FILLER                  PIC X(8)    VALUE SPACES.
+           05 O-REFUND-TOTAL          PIC $$$,$$9.99.
+
+       01 UNMATCHED-TITLE.
+           05 FILLER                  PIC X(20)   VALUE SPACES.
+           05 FILLER                  PIC X(43)
+              VALUE 'CANCELLATIONS NOT MATCHED TO A RESERVATION'.
+
+       01 UNMATCHED-COL-HEADING.
+           05 FILLER                  PIC X(11)   VALUE 'CAMPGROUND'.
+           05 FILLER                  PIC X(4)    VALUE SPACES.
+           05 FILLER                  PIC X(4)    VALUE 'SITE'.
+           05 FILLER                  PIC X(5)    VALUE SPACES.
+           05 FILLER                  PIC X(8)    VALUE 'LASTNAME'.
+           05 FILLER                  PIC X(7)    VALUE SPACES.
+           05 FILLER                  PIC X(7)    VALUE 'ARRIVAL'.
+
+       01 UNMATCHED-DETAIL-LINE.
+           05 UM-CAMPGROUND           PIC X(11).
+           05 FILLER                  PIC XXX     VALUE SPACES.
+           05 UM-SITE                 PIC X(3).
+           05 FILLER                  PIC X(5)    VALUE SPACES.
+           05 UM-LNAME                PIC X(15).
+           05 FILLER                  PIC XX      VALUE SPACES.
+           05 UM-DATE                 PIC X(8).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INIT.
+           PERFORM 2000-MAINLINE
+               UNTIL MORE-CAMPRES-RECS = 'N'.
+           PERFORM 3000-CLOSING.
+           STOP RUN.
+
+       1000-INIT.
+           PERFORM 1050-LOAD-CANCEL-TABLE.
+           OPEN INPUT CAMPRES-INPUT.
+           OPEN OUTPUT CAMPRES-NEW.
+           OPEN OUTPUT REFUND-OUT.
+           MOVE FUNCTION CURRENT-DATE         TO CURRENT-DATE-AND-TIME.
+           MOVE CURRENT-MONTH                 TO REFUND-TITLE-MONTH.
+           MOVE CURRENT-DAY                   TO REFUND-TITLE-DAY.
+           MOVE CURRENT-YEAR                  TO REFUND-TITLE-YEAR.
+           MOVE 'Y'                           TO MORE-CAMPRES-RECS.
+           PERFORM 1100-INIT-HEADING.
+           PERFORM 9000-READ-CAMPRES.
+
+      *    LOAD EVERY CANCELLATION TRANSACTION INTO A TABLE SO EACH
+      *    CAMPRES.DAT RECORD CAN BE CHECKED AGAINST IT AS THE FILE
+      *    IS COPIED THROUGH TO CAMPRES-NEW. A MISSING CANCEL.DAT (A
+      *    WEEK WITH NO CANCELLATIONS) LEAVES THE TABLE EMPTY INSTEAD
+      *    OF ABORTING THE RUN - CAMPRES.DAT STILL NEEDS COPYING
+      *    THROUGH TO CAMPRES-NEW EVEN IF NOTHING MATCHES.
+       1050-LOAD-CANCEL-TABLE.
+           MOVE 'Y' TO MORE-CANCEL-RECS.
+           OPEN INPUT CANCEL-INPUT.
+           IF WS-CANCEL-FILE-STATUS NOT = '00'
+               MOVE 'N' TO MORE-CANCEL-RECS
+           ELSE
+               PERFORM 9100-READ-CANCEL
+           END-IF.
+           PERFORM 1060-BUILD-CANCEL-TABLE
+               UNTIL MORE-CANCEL-RECS = 'N'.
+           IF WS-CANCEL-FILE-STATUS = '00'
+               OR WS-CANCEL-FILE-STATUS = '10'
+               CLOSE CANCEL-INPUT
+           END-IF.
+
+       1060-BUILD-CANCEL-TABLE.
+           IF CANCEL-CTR < 500
+               ADD 1 TO CANCEL-CTR
+               MOVE CX-CAMPGROUND TO TBL-CX-CAMPGROUND(CANCEL-CTR)
+               MOVE CX-SITE       TO TBL-CX-SITE(CANCEL-CTR)
+               MOVE CX-LNAME      TO TBL-CX-LNAME(CANCEL-CTR)
+               MOVE CX-DATE       TO TBL-CX-DATE(CANCEL-CTR)
+           END-IF.
+           PERFORM 9100-READ-CANCEL.
+
+       1100-INIT-HEADING.
+           ADD 1 TO PAGE-CTR.
+           MOVE PAGE-CTR TO REFUND-TITLE-PAGE.
+           WRITE REFUND-LINE FROM REFUND-TITLE-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE REFUND-LINE FROM REFUND-TITLE-LINE2
+               AFTER ADVANCING 1 LINE.
+           WRITE REFUND-LINE FROM REFUND-COL-HEADING
+               AFTER ADVANCING 2 LINES.
+
+       2000-MAINLINE.
+           PERFORM 2100-CHECK-CANCEL.
+           PERFORM 9000-READ-CAMPRES.
+
+      *    SEE IF THIS RESERVATION MATCHES A CANCELLATION REQUEST ON
+      *    CAMPGROUND/SITE/LAST NAME/ARRIVAL DATE. A MATCH IS REFUNDED
+      *    AND LEFT OFF CAMPRES-NEW; ANYTHING ELSE IS COPIED THROUGH.
+       2100-CHECK-CANCEL.
+           PERFORM 2105-EXTRACT-LNAME.
+           SET CANCEL-INDEX TO 1
+           SEARCH CANCEL-ENTRY
+               AT END
+                   PERFORM 2400-PASSTHROUGH
+               WHEN TBL-CX-CAMPGROUND(CANCEL-INDEX) = OV-CAMPGROUND
+                AND TBL-CX-SITE(CANCEL-INDEX)        = OV-SITE
+                AND TBL-CX-DATE(CANCEL-INDEX)        = OV-DATE
+                AND C-OV-LNAME                       =
+                        TBL-CX-LNAME(CANCEL-INDEX)
+                   MOVE 'Y' TO TBL-CX-MATCHED(CANCEL-INDEX)
+                   PERFORM 2200-CALC-REFUND
+                   PERFORM 2300-WRITE-REFUND-LINE
+           END-SEARCH.
+
+      *    OV-NAME IS "LASTNAME, FIRSTNAME" - STRIP EVERYTHING FROM THE
+      *    COMMA ON SO C-OV-LNAME HOLDS JUST THE LAST NAME, THE SAME
+      *    FORM TBL-CX-LNAME IS ALREADY IN.
+       2105-EXTRACT-LNAME.
+           MOVE SPACES TO C-OV-LNAME.
+           UNSTRING OV-NAME DELIMITED BY ','
+               INTO C-OV-LNAME.
+
+       2200-CALC-REFUND.
+           MOVE OV-LEN-STAY TO C-LEN-STAY-NUM.
+           COMPUTE C-NIGHTLY-RATE ROUNDED = OV-AMT / C-LEN-STAY-NUM.
+           COMPUTE C-REFUND-AMT = OV-AMT - C-NIGHTLY-RATE.
+           ADD C-REFUND-AMT TO C-REFUND-TOTAL.
+           ADD 1 TO C-CANCEL-CTR.
+
+       2300-WRITE-REFUND-LINE.
+           MOVE OV-NAME       TO RF-NAME.
+           MOVE OV-CAMPGROUND TO RF-CAMPGROUND.
+           MOVE OV-SITE       TO RF-SITE.
+           MOVE OV-DATE       TO RF-DATE.
+           MOVE C-REFUND-AMT  TO RF-AMT.
+           WRITE REFUND-LINE FROM REFUND-DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+
+       2400-PASSTHROUGH.
+           WRITE NEW-VAL-REC FROM OLD-VAL-REC.
+
+       3000-CLOSING.
+           PERFORM 3100-REFUND-TOTALS.
+           PERFORM 3200-UNMATCHED-CANCEL-REPORT.
+           CLOSE CAMPRES-INPUT.
+           CLOSE CAMPRES-NEW.
+           CLOSE REFUND-OUT.
+
+       3100-REFUND-TOTALS.
+           WRITE REFUND-LINE FROM REFUND-TOTAL-HEADING
+               AFTER ADVANCING 2 LINES.
+           MOVE C-CANCEL-CTR   TO O-CANCEL-CTR.
+           MOVE C-REFUND-TOTAL TO O-REFUND-TOTAL.
+           WRITE REFUND-LINE FROM REFUND-TOTALS
+               AFTER ADVANCING 1 LINE.
+
+      *    LIST ANY CANCELLATION REQUEST THAT NEVER MATCHED A
+      *    RESERVATION (TYPO'D CAMPGROUND/SITE/NAME/DATE, A RESERVATION
+      *    ALREADY CANCELLED, ETC.) SO IT DOESN'T SILENTLY DISAPPEAR
+      *    WITH NO REFUND LINE AND NO TRACE.
+       3200-UNMATCHED-CANCEL-REPORT.
+           IF CANCEL-CTR > 0
+               MOVE 1 TO UM-SUB
+               WRITE REFUND-LINE FROM UNMATCHED-TITLE
+                   AFTER ADVANCING 2 LINES
+               WRITE REFUND-LINE FROM UNMATCHED-COL-HEADING
+                   AFTER ADVANCING 2 LINES
+               PERFORM 3210-CHECK-ONE-UNMATCHED
+                   UNTIL UM-SUB > CANCEL-CTR
+           END-IF.
+
+       3210-CHECK-ONE-UNMATCHED.
+           IF NOT CX-MATCHED(UM-SUB)
+               MOVE TBL-CX-CAMPGROUND(UM-SUB) TO UM-CAMPGROUND
+               MOVE TBL-CX-SITE(UM-SUB)       TO UM-SITE
+               MOVE TBL-CX-LNAME(UM-SUB)      TO UM-LNAME
+               MOVE TBL-CX-DATE(UM-SUB)       TO UM-DATE
+               WRITE REFUND-LINE FROM UNMATCHED-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           ADD 1 TO UM-SUB.
+
+       9000-READ-CAMPRES.
+           READ CAMPRES-INPUT
+               AT END MOVE 'N' TO MORE-CAMPRES-RECS
+           END-READ.
+
+       9100-READ-CANCEL.
+           READ CANCEL-INPUT
+               AT END MOVE 'N' TO MORE-CANCEL-RECS
+           END-READ.
