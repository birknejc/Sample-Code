@@ -1,14 +1,15 @@
       * ERROR 
 	   01  ERR-TABLE.
            05  FILLER                      PIC X(100)
-               VALUE 'ERR1: CAMPGROUND MUST BE "BUCK CREEK", "ISLAND VIEW"
-      -        ', OR "HONEY CREEK".'.
+               VALUE 'ERR1: CAMPGROUND NOT FOUND ON THE CAMPGROUND
+      -        ' REFERENCE FILE'.
            05  FILLER                      PIC X(100)
                VALUE 'ERR2: FIRST POSITION OF SITE MUST BE A LETTER'.
            05  FILLER                      PIC X(100)
                VALUE 'ERR3: SECOND PART OF SITE MUST BE NUMERIC'.
            05  FILLER                      PIC X(100)
-               VALUE 'ERR4: SECOND PART OF SITE MUST BE GREATER THAN ZERO'.
+               VALUE 'ERR4: SECOND PART OF SITE MUST BE GREATER THAN
+      -        ' ZERO'.
            05  FILLER                      PIC X(100)
                VALUE 'ERR5: RESERVATION DATE NOT NUMERIC'.
            05  FILLER                      PIC X(100)
@@ -44,17 +45,31 @@
            05  FILLER                      PIC X(100)
                VALUE 'ERR21: CREDIT CARD EXPIRATION MONTH MUST BE 1-12'.
            05  FILLER                      PIC X(100)
-              VALUE 'ERR22: CREDIT CARD EXPIRATION DAY MUST BE 1-30 FOR MONTH'.
+              VALUE 'ERR22: CREDIT CARD EXPIRATION DAY MUST BE 1-30 FOR
+      -        ' MONTH'.
            05  FILLER                      PIC X(100)
-              VALUE 'ERR23: CREDIT CARD EXPIRATION DAY MUST BE 1-31 FOR MONTH'.
+              VALUE 'ERR23: CREDIT CARD EXPIRATION DAY MUST BE 1-31 FOR
+      -        ' MONTH'.
            05  FILLER                      PIC X(100)
-              VALUE 'ERR24: CREDIT CARD EXPIRATION DAY MUST BE 1-29 FOR MONTH'.
+              VALUE 'ERR24: CREDIT CARD EXPIRATION DAY MUST BE 1-29 FOR
+      -        ' MONTH'.
            05  FILLER                      PIC X(100)
-              VALUE 'ERR25: CREDIT CARD EXPIRATION DAY MUST BE 1-28 FOR MONTH'.
+              VALUE 'ERR25: CREDIT CARD EXPIRATION DAY MUST BE 1-28 FOR
+      -        ' MONTH'.
            05  FILLER                      PIC X(100)
-               VALUE 'ERR26: CREDIT CARD EXPIRATION DATE MUST BE AFTER TODAY'.
+               VALUE 'ERR26: CREDIT CARD EXPIRATION DATE MUST BE AFTER
+      -        ' TODAY'.
 		   05  FILLER                      PIC X(100)
-               VALUE 'ERR27: AMOUNT CANNOT BE NEGATIVE'.	   
+               VALUE 'ERR27: AMOUNT CANNOT BE NEGATIVE'.
+		   05  FILLER                      PIC X(100)
+               VALUE 'ERR28: SITE ALREADY RESERVED FOR AN OVERLAPPING
+      -        ' DATE RANGE'.
+		   05  FILLER                      PIC X(100)
+               VALUE 'ERR29: CREDIT CARD NUMBER FAILED CHECK DIGIT
+      -        ' VALIDATION'.
+		   05  FILLER                      PIC X(100)
+               VALUE 'ERR30: DUPLICATE RESERVATION - SAME GUEST, SITE
+      -        ' AND DATE ALREADY SUBMITTED THIS RUN'.
 
        01  TABLE-ERR REDEFINES ERR-TABLE.
-           05  ERR-MSG                     PIC X(100)  OCCURS 27 TIMES.
\ No newline at end of file
+           05  ERR-MSG                     PIC X(100)  OCCURS 30 TIMES.
\ No newline at end of file
