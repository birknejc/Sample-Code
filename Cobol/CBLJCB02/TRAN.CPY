@@ -0,0 +1,23 @@
+      * TRAN-REC - RESERVE.DAT TRANSACTION RECORD LAYOUT
+       01 TRAN-REC.
+           05 I-CAMPGROUND      PIC X(11).
+           05 I-SITE.
+               10 I-SITE1       PIC X.
+               10 I-SITE2       PIC 9(2).
+           05 I-DATE             PIC X(8).
+           05 I-LEN-STAY         PIC 9(2).
+           05 I-LNAME            PIC X(15).
+           05 I-FNAME            PIC X(10).
+           05 I-AMT              PIC S9(3)V99 SIGN LEADING SEPARATE.
+           05 I-CCTYPE           PIC X.
+               88 VAL-CCTYPE      VALUE 'V', 'M', 'A'.
+           05 I-CCNUM1           PIC X(4).
+           05 I-CCNUM2           PIC X(4).
+           05 I-CCNUM3           PIC X(4).
+           05 I-CCNUM4           PIC X(4).
+           05 I-CCEXP            PIC X(8).
+           05 FILLER             PIC X(28).
+       01 TBL-I-CCNUM REDEFINES TRAN-REC.
+           05 FILLER             PIC X(56).
+           05 I-CCNUM            PIC X(16).
+           05 FILLER             PIC X(36).
